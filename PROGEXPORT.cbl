@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: EXPORTACAO PARA O CORE BANKING - PERCORRE O ARQUIVO
+      *          MESTRE (CTAMESTRE) E GRAVA UMA LINHA DE LARGURA FIXA
+      *          POR CONTA (NUMERO, SALDO, DATA DE REFERENCIA EM
+      *          DDMMAAAA) NO ARQUIVO DE INTERFACE (COREEXP), USANDO A
+      *          MESMA TECNICA DE RECORTE POR SUBSTRING DE PROGMOVE
+      *          PARA REMONTAR A DATA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT COREEXP-ARQ ASSIGN TO "COREEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  COREEXP-ARQ.
+       01 EXP-REGISTRO.
+          05 EXP-CONTA            PIC 9(06).
+          05 EXP-SALDO            PIC S9(07)V99 SIGN LEADING SEPARATE.
+          05 EXP-DATA-DDMMAAAA    PIC 9(08).
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-FIM-CTA               VALUE "10".
+
+          01 WS-STATUS-EXP           PIC XX.
+             88 ARQ-EXP-OK                VALUE "00".
+
+          01 WS-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+
+          01 WS-QTD-EXPORTADAS       PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM EXPORTA-CONTAS
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN INPUT CTAMESTRE-ARQ
+           OPEN OUTPUT COREEXP-ARQ
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       EXPORTA-CONTAS.
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ
+           PERFORM EXPORTA-UMA-CONTA UNTIL NOT ARQ-OK.
+
+       EXPORTA-UMA-CONTA.
+           MOVE CTA-NUMERO TO EXP-CONTA
+           MOVE CTA-SALDO  TO EXP-SALDO
+
+      * Remonta AAAAMMDD (WS-DATA-SISTEMA) como DDMMAAAA, no mesmo
+      * estilo de recorte por posicao usado em PROGMOVE.
+           MOVE WS-DATA-SISTEMA(7:2) TO EXP-DATA-DDMMAAAA(1:2)
+           MOVE WS-DATA-SISTEMA(5:2) TO EXP-DATA-DDMMAAAA(3:2)
+           MOVE WS-DATA-SISTEMA(1:4) TO EXP-DATA-DDMMAAAA(5:4)
+
+           WRITE EXP-REGISTRO
+           ADD 1 TO WS-QTD-EXPORTADAS
+
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ.
+
+       FINALIZAR.
+           CLOSE CTAMESTRE-ARQ
+           CLOSE COREEXP-ARQ
+           DISPLAY "===== EXPORTACAO CORE BANKING ====="
+           DISPLAY "CONTAS EXPORTADAS: " WS-QTD-EXPORTADAS.
+
+       END PROGRAM PROGEXPORT.
