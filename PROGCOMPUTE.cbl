@@ -1,36 +1,165 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: CALCULO DE JUROS MENSAIS - PERCORRE O ARQUIVO MESTRE
+      *          DE CONTAS (CTAMESTRE) E, PARA CADA CONTA COM SALDO
+      *          POSITIVO, APLICA JUROS COMPOSTOS SOBRE O SALDO USANDO
+      *          UMA TAXA INFORMADA, POSTANDO O RESULTADO COMO UM
+      *          LANCAMENTO NO ARQUIVO DE MOVIMENTO (MOVIMENTO).
       * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Deixa de ser a demonstracao fixa de COMPUTE
+      *              (5+5, *3, -15, /3, **2) e passa a calcular juros
+      *              compostos reais sobre o saldo de cada conta,
+      *              mantendo o mesmo padrao de COMPUTE com expoente.
+      * 09/08/2026 - EM - CTAMESTRE passa a ser aberto com LOCK MODE IS
+      *              MANUAL; cada conta e relida com WITH LOCK antes do
+      *              credito de juros, para nao colidir com outra
+      *              execucao em andamento sobre a mesma conta.
+      * 09/08/2026 - EM - A varredura sequencial (READ NEXT) deixa de
+      *              pedir WITH LOCK: ela so percorre o arquivo em
+      *              ordem de chave, e um "9D" de lock nessa leitura
+      *              fazia ARQ-OK cair exatamente como um fim de
+      *              arquivo, interrompendo o calculo de juros para
+      *              todas as contas seguintes sem aviso. O lock em si
+      *              agora e obtido so no momento de creditar, por uma
+      *              leitura com chave (LE-CONTA-COM-LOCK, mesmo padrao
+      *              do PROGEOD), e uma conta ocupada e apenas contada
+      *              e pulada, sem encerrar a varredura.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRCOMPUTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMENTO-ARQ ASSIGN TO "MOVIMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
        DATA DIVISION.
        FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  MOVIMENTO-ARQ.
+       COPY MOVREG.
        WORKING-STORAGE SECTION.
-       77 WS-RESULTADO             PIC 9(05) VALUES ZEROS.
-       77 WS-NUM-1                 PIC 99    VALUES ZEROS.
-       77 WS-NUM-2                 PIC 99    VALUES ZEROS.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-FIM-CTA               VALUE "10".
+             88 ARQ-REGISTRO-BLOQUEADO    VALUE "9D".
+
+          01 WS-TENTATIVAS-LOCK      PIC 9(02).
+          01 WS-MAX-TENTATIVAS-LOCK  PIC 9(02) VALUE 05.
+
+          01 WS-STATUS-MOV           PIC XX.
+             88 ARQ-MOV-OK                VALUE "00".
+
+          01 WS-TAXA-JUROS           PIC 9(01)V9(04) VALUE 0.
+          01 WS-PERIODOS             PIC 9(02) VALUE 1.
+          01 WS-FATOR-JUROS          PIC 9(03)V9(04).
+          01 WS-JUROS                PIC S9(07)V99.
+
+          01 WS-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE 0.
+          01 WS-QTD-CREDITADAS       PIC 9(06) VALUE 0.
+          01 WS-QTD-BLOQUEADAS       PIC 9(06) VALUE 0.
+          01 WS-TOTAL-JUROS          PIC S9(09)V99 VALUE 0.
+
        PROCEDURE DIVISION.
+
        MAIN-PROCEDURE.
-            COMPUTE WS-RESULTADO = 5 + 5
-            COMPUTE WS-RESULTADO = WS-RESULTADO * 3
-            COMPUTE WS-RESULTADO = WS-RESULTADO - 15
-            COMPUTE WS-RESULTADO = WS-RESULTADO / 3
-            COMPUTE WS-RESULTADO = WS-RESULTADO ** 2
+           DISPLAY "Taxa de juros mensal (ex: 0.0150 p/ 1,5%): "
+           ACCEPT WS-TAXA-JUROS
+           DISPLAY "Quantidade de periodos (meses) a compor: "
+           ACCEPT WS-PERIODOS
+
+           COMPUTE WS-FATOR-JUROS =
+               (1 + WS-TAXA-JUROS) ** WS-PERIODOS
+
+           PERFORM INICIALIZAR
+           PERFORM CALCULA-JUROS
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O CTAMESTRE-ARQ
+           OPEN EXTEND MOVIMENTO-ARQ
+           IF NOT ARQ-MOV-OK
+               OPEN OUTPUT MOVIMENTO-ARQ
+           END-IF
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       CALCULA-JUROS.
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ
+           PERFORM CREDITA-JUROS-CONTA UNTIL NOT ARQ-OK.
+
+       CREDITA-JUROS-CONTA.
+           ADD 1 TO WS-QTD-CONTAS
+
+           PERFORM LE-CONTA-COM-LOCK
+           IF ARQ-OK
+               IF CTA-ATIVA AND CTA-SALDO > 0
+                   COMPUTE WS-JUROS ROUNDED =
+                       CTA-SALDO * (WS-FATOR-JUROS - 1)
+
+                   IF WS-JUROS > 0
+                       ADD WS-JUROS TO CTA-SALDO
+                       REWRITE CTA-REGISTRO
 
-            DISPLAY 'RESULTADO: ' WS-RESULTADO
+                       MOVE 0               TO MOV-REFERENCIA
+                       MOVE CTA-NUMERO      TO MOV-CONTA
+                       SET MOV-JUROS        TO TRUE
+                       MOVE WS-JUROS        TO MOV-VALOR
+                       MOVE WS-DATA-SISTEMA TO MOV-DATA
+                       WRITE MOV-REGISTRO
 
-            DISPLAY 'ADICIONE O PRIMEIRO NUMERO: '
-            ACCEPT WS-NUM-1
+                       ADD 1 TO WS-QTD-CREDITADAS
+                       ADD WS-JUROS TO WS-TOTAL-JUROS
+                   END-IF
+               END-IF
+               UNLOCK CTAMESTRE-ARQ
+           ELSE
+               ADD 1 TO WS-QTD-BLOQUEADAS
+           END-IF
 
-            DISPLAY 'ADICIONE O SEGUNDO NUMERO: '
-            ACCEPT WS-NUM-2
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ.
 
-            COMPUTE WS-RESULTADO = WS-NUM-1 + WS-NUM-2
+       LE-CONTA-COM-LOCK.
+           MOVE "99" TO WS-STATUS-CTA
+           PERFORM VARYING WS-TENTATIVAS-LOCK FROM 1 BY 1
+                   UNTIL ARQ-OK
+                      OR WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+               READ CTAMESTRE-ARQ WITH LOCK
+                   INVALID KEY CONTINUE
+               END-READ
+           END-PERFORM
+           IF ARQ-REGISTRO-BLOQUEADO
+               DISPLAY "CONTA BLOQUEADA POR OUTRA TRANSACAO: "
+                   CTA-NUMERO
+           END-IF.
 
-            DISPLAY 'O RESULTADO DA SOMA EH: ' WS-RESULTADO
+       FINALIZAR.
+           CLOSE CTAMESTRE-ARQ
+           CLOSE MOVIMENTO-ARQ
+           DISPLAY "===== CALCULO DE JUROS ====="
+           DISPLAY "CONTAS VERIFICADAS: " WS-QTD-CONTAS
+           DISPLAY "CONTAS CREDITADAS.: " WS-QTD-CREDITADAS
+           DISPLAY "CONTAS BLOQUEADAS.: " WS-QTD-BLOQUEADAS
+           DISPLAY "TOTAL DE JUROS....: " WS-TOTAL-JUROS.
 
-            STOP RUN.
        END PROGRAM PROGRCOMPUTE.
