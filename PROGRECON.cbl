@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: CONCILIACAO DIARIA - SOMA OS LANCAMENTOS DE HOJE NO
+      *          ARQUIVO DE MOVIMENTO (MOVIMENTO) POR CONTA E CONFERE
+      *          CONTRA A VARIACAO DO SALDO NO ARQUIVO MESTRE
+      *          (CTA-SALDO - CTA-SALDO-ANTERIOR). AO FINAL, TRANSPORTA
+      *          O SALDO DE HOJE PARA CTA-SALDO-ANTERIOR.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - CTAMESTRE passa a ser aberto com LOCK MODE IS
+      *              MANUAL; o transporte de saldo anterior releva cada
+      *              registro com WITH LOCK antes de gravar, liberando-o
+      *              a seguir, para nao colidir com postagens em curso.
+      * 09/08/2026 - EM - Passa a tratar MOV-JUROS como credito (igual a
+      *              MOV-DEPOSITO) e a ignorar MOV-ABERTURA no calculo do
+      *              liquido do dia - antes, qualquer tipo diferente de
+      *              "D" era tratado como debito, o que fazia a juros
+      *              mensal e a abertura de ano serem lancados como uma
+      *              saida e a conciliacao apontar divergencia em toda
+      *              conta nesses dias.
+      * 09/08/2026 - EM - TRANSPORTA-SALDOS pedia WITH LOCK na propria
+      *              leitura sequencial de posicionamento (READ NEXT);
+      *              um "9D" de bloqueio em qualquer conta fazia ARQ-OK
+      *              cair exatamente como fim de arquivo, interrompendo
+      *              o transporte de saldo anterior para todas as
+      *              contas seguintes sem aviso. A leitura sequencial
+      *              agora nao pede lock (so posiciona); ATUALIZA-SALDO-
+      *              ANTERIOR usa LE-CONTA-COM-LOCK (mesmo padrao do
+      *              PROGEOD) para travar a conta so no momento de
+      *              gravar, e uma conta ocupada e apenas contada
+      *              (WS-QTD-BLOQUEADAS) e pulada, sem interromper a
+      *              varredura.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMENTO-ARQ ASSIGN TO "MOVIMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  MOVIMENTO-ARQ.
+       COPY MOVREG.
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-FIM-CTA               VALUE "10".
+             88 ARQ-REGISTRO-BLOQUEADO    VALUE "9D".
+
+          01 WS-TENTATIVAS-LOCK      PIC 9(02).
+          01 WS-MAX-TENTATIVAS-LOCK  PIC 9(02) VALUE 05.
+          01 WS-QTD-BLOQUEADAS       PIC 9(06) VALUE 0.
+
+          01 WS-STATUS-MOV           PIC XX.
+             88 ARQ-MOV-OK                VALUE "00".
+             88 ARQ-MOV-FIM               VALUE "10".
+
+          01 WS-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+          01 WS-VALOR-EFEITO         PIC S9(07)V99.
+
+          01 WS-QTD-DIVERGENTES      PIC 9(04) VALUE 0.
+
+          01 WS-TAB-CONTAS.
+             05 WS-TAB-ENTRADA OCCURS 999 TIMES
+                   INDEXED BY WS-IDX.
+                10 WS-TAB-CONTA        PIC 9(06).
+                10 WS-TAB-NET          PIC S9(07)V99.
+          01 WS-TAB-QTD              PIC 9(04) VALUE 0.
+          01 WS-TAB-ACHOU            PIC X(01).
+             88 TAB-ACHOU                 VALUE "S".
+
+          01 WS-SALDO-DELTA          PIC S9(07)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM ACUMULA-MOVIMENTOS-DO-DIA
+           PERFORM CONFERE-CONTAS
+           PERFORM TRANSPORTA-SALDOS
+
+           IF WS-QTD-DIVERGENTES = 0
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "===== CONCILIACAO DIARIA ====="
+           DISPLAY "DATA...............: " WS-DATA-HOJE
+           DISPLAY "CONTAS MOVIMENTADAS: " WS-TAB-QTD
+           DISPLAY "CONTAS DIVERGENTES.: " WS-QTD-DIVERGENTES
+           DISPLAY "CONTAS OCUPADAS (SALDO ANTERIOR NAO ATUALIZADO): "
+               WS-QTD-BLOQUEADAS
+           STOP RUN.
+
+       ACUMULA-MOVIMENTOS-DO-DIA.
+           OPEN INPUT MOVIMENTO-ARQ
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM TO TRUE
+           END-READ
+           PERFORM ACUMULA-UM-MOVIMENTO UNTIL ARQ-MOV-FIM
+           CLOSE MOVIMENTO-ARQ.
+
+       ACUMULA-UM-MOVIMENTO.
+           IF MOV-DATA = WS-DATA-HOJE AND NOT MOV-ABERTURA
+               IF MOV-DEPOSITO OR MOV-JUROS
+                   MOVE MOV-VALOR TO WS-VALOR-EFEITO
+               ELSE
+                   COMPUTE WS-VALOR-EFEITO = MOV-VALOR * -1
+               END-IF
+               PERFORM SOMA-NA-TABELA
+           END-IF
+
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM TO TRUE
+           END-READ.
+
+       SOMA-NA-TABELA.
+           MOVE "N" TO WS-TAB-ACHOU
+           SET WS-IDX TO 1
+           PERFORM PROCURA-NA-TABELA
+               UNTIL WS-IDX > WS-TAB-QTD OR TAB-ACHOU
+
+           IF NOT TAB-ACHOU
+               ADD 1 TO WS-TAB-QTD
+               SET WS-IDX TO WS-TAB-QTD
+               MOVE MOV-CONTA      TO WS-TAB-CONTA (WS-IDX)
+               MOVE WS-VALOR-EFEITO TO WS-TAB-NET (WS-IDX)
+           ELSE
+               ADD WS-VALOR-EFEITO TO WS-TAB-NET (WS-IDX)
+           END-IF.
+
+       PROCURA-NA-TABELA.
+           IF WS-TAB-CONTA (WS-IDX) = MOV-CONTA
+               MOVE "S" TO WS-TAB-ACHOU
+           ELSE
+               SET WS-IDX UP BY 1
+           END-IF.
+
+       CONFERE-CONTAS.
+           MOVE 0 TO WS-QTD-DIVERGENTES
+           OPEN INPUT CTAMESTRE-ARQ
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAB-QTD
+               MOVE WS-TAB-CONTA (WS-IDX) TO CTA-NUMERO
+               READ CTAMESTRE-ARQ
+               IF ARQ-OK
+                   COMPUTE WS-SALDO-DELTA =
+                       CTA-SALDO - CTA-SALDO-ANTERIOR
+                   IF WS-SALDO-DELTA NOT = WS-TAB-NET (WS-IDX)
+                       ADD 1 TO WS-QTD-DIVERGENTES
+                       DISPLAY "DIVERGENTE CONTA " CTA-NUMERO
+                           ": MOVIMENTO=" WS-TAB-NET (WS-IDX)
+                           " DELTA-SALDO=" WS-SALDO-DELTA
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE CTAMESTRE-ARQ.
+
+       TRANSPORTA-SALDOS.
+           OPEN I-O CTAMESTRE-ARQ
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ
+           PERFORM ATUALIZA-SALDO-ANTERIOR UNTIL NOT ARQ-OK
+           CLOSE CTAMESTRE-ARQ.
+
+       ATUALIZA-SALDO-ANTERIOR.
+           PERFORM LE-CONTA-COM-LOCK
+           IF ARQ-OK
+               MOVE CTA-SALDO TO CTA-SALDO-ANTERIOR
+               REWRITE CTA-REGISTRO
+               UNLOCK CTAMESTRE-ARQ
+           ELSE
+               ADD 1 TO WS-QTD-BLOQUEADAS
+           END-IF
+
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ.
+
+       LE-CONTA-COM-LOCK.
+           MOVE "99" TO WS-STATUS-CTA
+           PERFORM VARYING WS-TENTATIVAS-LOCK FROM 1 BY 1
+                   UNTIL ARQ-OK
+                      OR WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+               READ CTAMESTRE-ARQ WITH LOCK
+                   INVALID KEY CONTINUE
+               END-READ
+           END-PERFORM
+           IF ARQ-REGISTRO-BLOQUEADO
+               DISPLAY "CONTA BLOQUEADA POR OUTRA TRANSACAO: "
+                   CTA-NUMERO
+           END-IF.
+
+       END PROGRAM PROGRECON.
