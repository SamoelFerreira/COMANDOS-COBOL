@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CARGAREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro de entrada para a carga em lote de
+      *          contas novas (arquivo CARGACTA), usado por PROGCARGA
+      *          para popular o arquivo mestre de contas (CTAMESTRE).
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Inclui CARGA-SALDO-MINIMO, permitindo cadastrar
+      *              o saldo minimo (CTA-SALDO-MINIMO, usado pela tarifa
+      *              de manutencao do PROGEOD) por conta na carga; antes
+      *              PROGCARGA gravava sempre zero, o que impedia usar a
+      *              regra de saldo minimo configuravel em qualquer conta
+      *              criada por este caminho.
+      ******************************************************************
+       01 CARGA-REGISTRO.
+          05 CARGA-NUMERO          PIC 9(06).
+          05 CARGA-NOME            PIC X(30).
+          05 CARGA-SALDO-INICIAL   PIC 9(06)V99.
+          05 CARGA-LIMITE-CREDITO  PIC 9(06)V99.
+          05 CARGA-SALDO-MINIMO    PIC 9(06)V99.
