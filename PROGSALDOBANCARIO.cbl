@@ -1,52 +1,721 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: MENU BANCARIO - DEPOSITO, SAQUE E CONSULTA DE SALDO
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Passa a manter o saldo no arquivo mestre de
+      *              contas (CTAMESTRE) em vez de uma unica area de
+      *              WORKING-STORAGE, para que o saldo sobreviva entre
+      *              execucoes do programa.
+      * 09/08/2026 - EM - Solicita o numero da conta antes de cada
+      *              operacao, permitindo atender mais de um cliente.
+      * 09/08/2026 - EM - Registra cada deposito/saque no arquivo de
+      *              movimento (MOVIMENTO) para auditoria/conciliacao.
+      * 09/08/2026 - EM - Passa a gravar a data real (ACCEPT FROM DATE)
+      *              em cada movimento, em vez de deixar MOV-DATA zero.
+      * 09/08/2026 - EM - Rejeita valor de deposito/saque igual a zero.
+      * 09/08/2026 - EM - Valida OPCAO e VALOR digitados antes de
+      *              usa-los, recusando entrada nao numerica.
+      * 09/08/2026 - EM - Permite saque a descoberto ate o limite de
+      *              credito cadastrado na conta (CTA-LIMITE-CREDITO).
+      * 09/08/2026 - EM - SALDO-EDIT passa a exibir CR quando o saldo
+      *              esta negativo (conta a descoberto).
+      * 09/08/2026 - EM - Inclui a opcao 5 - Transferir, debitando a
+      *              conta atual e creditando a conta destino em um
+      *              unico passo.
+      * 09/08/2026 - EM - Passa a exigir PIN da conta antes de permitir
+      *              deposito/saque/transferencia, bloqueando a conta
+      *              apos tentativas repetidas de PIN invalido.
+      * 09/08/2026 - EM - Transferencia passa a conferir a moeda da
+      *              conta origem/destino (CTA-MOEDA), convertendo
+      *              pela taxa BRL/USD quando as moedas divergem.
+      * 09/08/2026 - EM - Sessao autenticada expira por inatividade;
+      *              passado o limite sem escolher opcao, volta a
+      *              exigir o PIN.
+      * 09/08/2026 - EM - Banner do menu passa a saudar o cliente pelo
+      *              nome (CTA-NOME) quando a sessao esta autenticada.
+      * 09/08/2026 - EM - Aceita um PARM de execucao (BATCH) que
+      *              dispensa o menu interativo e posta direto um
+      *              arquivo de transacoes (TRANENT), reaproveitando as
+      *              mesmas rotinas de conta/movimento do modo
+      *              interativo.
+      * 09/08/2026 - EM - CTAMESTRE passa a ser aberto com LOCK MODE IS
+      *              MANUAL; releitura do registro com WITH LOCK e
+      *              novas tentativas antes de gravar, evitando que
+      *              duas execucoes concorrentes (ex.: este programa em
+      *              modo BATCH e o atendimento interativo) sobrescrevam
+      *              uma a outra o mesmo saldo.
+      * 09/08/2026 - EM - MOVIMENTO passa a gravar MOV-REFERENCIA; a
+      *              postagem em lote (modo BATCH) carrega as
+      *              referencias ja postadas antes de processar TRANENT
+      *              e rejeita qualquer referencia repetida, evitando
+      *              duplicar um lancamento em caso de reprocessamento
+      *              do mesmo arquivo de entrada.
+      * 09/08/2026 - EM - Os paragrafos de carga/verificacao de
+      *              referencia duplicada passam a vir do copybook
+      *              REFDUP (compartilhado com PROGEOD) em vez de uma
+      *              copia propria - as duas copias ja haviam comecado
+      *              a divergir. O modo BATCH deste programa continua
+      *              sendo uma postagem direta simplificada (sem o
+      *              desvio de fim de semana, sem tarifa e sem
+      *              checkpoint/reinicio), para alimentacao manual de
+      *              poucas transacoes; o job completo de fechamento do
+      *              dia com todas as regras continua sendo o PROGEOD.
+      * 09/08/2026 - EM - GRAVA-CONTA-ATUAL e AUTENTICA-CONTA passam a
+      *              verificar se a conta foi realmente lida/travada
+      *              antes de gravar; se o bloqueio nao for obtido apos
+      *              as tentativas de LE-CONTA-COM-LOCK, a operacao eh
+      *              recusada ao cliente em vez de gravar sobre um
+      *              registro que nao foi relido.
+      * 09/08/2026 - EM - TRANSFERIR passa a debitar a conta de origem
+      *              antes de creditar a conta destino, para que uma
+      *              interrupcao entre os dois REWRITE deixe o valor
+      *              "em transito" (faltando na origem) em vez de
+      *              duplicado (creditado na origem e no destino).
+      * 09/08/2026 - EM - O controle de sessao ociosa passa a considerar
+      *              a ultima opcao processada, nao apenas o instante da
+      *              autenticacao - sessao so expira apos o cliente
+      *              ficar parado pelo tempo limite, nao mais um tempo
+      *              fixo contado a partir do login.
+      * 09/08/2026 - EM - Mensagem de opcao invalida passa a citar as
+      *              opcoes 1 a 5 (a opcao 5 - Transferir - ja existia
+      *              mas a mensagem nao tinha sido atualizada).
+      * 09/08/2026 - EM - PERFORM AUTENTICA-CONTA, PERFORM TRANSFERIR e o
+      *              PERFORM do lote (POSTA-TRANSACAO-BATCH) passam a
+      *              usar THRU ate o respectivo paragrafo -EXIT. Os tres
+      *              paragrafos saem por GO TO para o seu -EXIT em mais
+      *              de um ponto (conta bloqueada, PIN invalido, conta
+      *              destino nao encontrada, etc.); sem o THRU incluindo
+      *              o -EXIT no intervalo do PERFORM, esse GO TO cai fora
+      *              do intervalo controlado e a execucao nao retorna ao
+      *              chamador - seguia em frente pelos paragrafos
+      *              seguintes do programa ate o END PROGRAM.
+      * 09/08/2026 - EM - GRAVA-CONTA-ATUAL passa a aplicar o efeito do
+      *              lancamento (WS-VALOR-EFEITO, positivo para credito e
+      *              negativo para debito) diretamente sobre o CTA-SALDO
+      *              relido sob lock, em vez de sobrescreve-lo com a
+      *              copia de SALDO calculada antes do lock - essa copia
+      *              podia estar desatualizada em relacao a outra
+      *              atualizacao concorrente (juros, tarifa, outra
+      *              sessao) e o MOVE antigo descartava essa atualizacao.
+      * 09/08/2026 - EM - POSTA-TRANSACAO-BATCH gravava a referencia na
+      *              tabela de duplicadas antes de saber se o deposito/
+      *              saque seria de fato postado; um saque recusado por
+      *              saldo insuficiente ja queimava a referencia para o
+      *              resto da execucao, rejeitando como duplicada uma
+      *              transacao legitima que reaproveitasse esse numero
+      *              mais adiante no mesmo arquivo. A referencia agora so
+      *              entra na tabela dentro dos dois ramos que realmente
+      *              gravam o movimento, mesmo padrao do REGISTRA-
+      *              MOVIMENTO do PROGEOD.
+      * 09/08/2026 - EM - CONVERTE-MOEDA-TRANSFERENCIA estava entre
+      *              TRANSFERIR e TRANSFERIR-EXIT; como PERFORM TRANSFERIR
+      *              THRU TRANSFERIR-EXIT cobre esse intervalo inteiro, ao
+      *              concluir a transferencia com sucesso a execucao saia
+      *              de TRANSFERIR e caia de novo em CONVERTE-MOEDA-
+      *              TRANSFERENCIA antes de alcancar TRANSFERIR-EXIT -
+      *              inofensivo apenas porque esse paragrafo nao tem
+      *              efeito colateral, mas e a mesma classe de bug do GO
+      *              TO fora do intervalo do PERFORM corrigida acima.
+      *              O paragrafo foi movido para antes de TRANSFERIR,
+      *              fora do intervalo do THRU.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGSALDOBANCARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMENTO-ARQ ASSIGN TO "MOVIMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
+
+           SELECT TRANENT-ARQ ASSIGN TO "TRANENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRAN.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  MOVIMENTO-ARQ.
+       COPY MOVREG.
+
+       FD  TRANENT-ARQ.
+       COPY TRANREG.
        WORKING-STORAGE SECTION.
           01 OPCAO         PIC 9 VALUE 0.
-          01 SALDO         PIC 9(6)V99 VALUE 0.
-          01 SALDO-EDIT    PIC Z(6).99.
+          01 SALDO         PIC S9(6)V99 VALUE 0.
+          01 SALDO-EDIT    PIC Z(6).99CR.
           01 VALOR         PIC 9(6)V99.
+          01 WS-LIMITE-CREDITO       PIC 9(06)V99 VALUE 0.
+          01 WS-SALDO-DISPONIVEL     PIC S9(07)V99.
+
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-NAO-ENCONTRADO        VALUE "23".
+             88 ARQ-REGISTRO-BLOQUEADO    VALUE "9D".
+
+          01 WS-TENTATIVAS-LOCK      PIC 9(02).
+          01 WS-MAX-TENTATIVAS-LOCK  PIC 9(02) VALUE 05.
+
+          01 WS-GRAVACAO-OK          PIC X(01).
+             88 GRAVACAO-OK               VALUE "S".
+
+          01 WS-VALOR-EFEITO        PIC S9(07)V99 VALUE 0.
+
+          01 WS-STATUS-MOV           PIC XX.
+             88 ARQ-MOV-OK                VALUE "00".
+             88 ARQ-MOV-FIM-CARGA         VALUE "10".
+
+          01 WS-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+
+          01 WS-OPCAO-ENTRADA        PIC X(01).
+          01 WS-ENTRADA-VALIDA       PIC X(01).
+             88 ENTRADA-VALIDA            VALUE "S".
+
+          01 WS-VALOR-ENTRADA        PIC X(08).
+          01 WS-VALOR-NUM REDEFINES WS-VALOR-ENTRADA PIC 9(08).
+
+          01 WS-CONTA-ATUAL          PIC 9(06) VALUE 0.
+          01 WS-CONTA-ENCONTRADA     PIC X(01) VALUE "N".
+             88 CONTA-ENCONTRADA          VALUE "S".
+
+          01 WS-CONTA-DESTINO        PIC 9(06) VALUE 0.
+
+          01 WS-CONTA-SESSAO         PIC 9(06) VALUE 0.
+          01 WS-AUTENTICADO          PIC X(01) VALUE "N".
+             88 SESSAO-AUTENTICADA       VALUE "S".
+          01 WS-PIN-ENTRADA          PIC 9(04).
+          01 WS-MAX-TENTATIVAS-PIN   PIC 9(02) VALUE 3.
+          01 WS-SALDO-MASCARADO      PIC X(11) VALUE ALL "*".
+          01 WS-NOME-ATUAL           PIC X(30) VALUE SPACES.
+          01 WS-MOEDA-ATUAL          PIC X(03) VALUE SPACES.
+          01 WS-MOEDA-DESTINO        PIC X(03) VALUE SPACES.
+          01 WS-TAXA-USD-BRL         PIC 9(03)V9999 VALUE 5.0000.
+          01 WS-VALOR-DESTINO        PIC 9(06)V99.
+          01 WS-MOEDA-COMPATIVEL     PIC X(01) VALUE "S".
+             88 MOEDA-COMPATIVEL         VALUE "S".
+
+          01 WS-HORA-ATUAL           PIC 9(08).
+          01 WS-HH                   PIC 99.
+          01 WS-MM                   PIC 99.
+          01 WS-SS                   PIC 99.
+          01 WS-SEGUNDOS-ATUAL       PIC 9(06).
+          01 WS-SEGUNDOS-AUTENTICACAO PIC 9(06) VALUE 0.
+          01 WS-SEGUNDOS-OCIOSO      PIC S9(06).
+          01 WS-LIMITE-OCIOSO-SEGUNDOS PIC 9(04) VALUE 0120.
+
+          01 WS-STATUS-TRAN          PIC XX.
+             88 ARQ-TRAN-OK               VALUE "00".
+             88 ARQ-TRAN-FIM              VALUE "10".
+
+          01 WS-MODO-BATCH           PIC X(01) VALUE "N".
+             88 MODO-BATCH                VALUE "S".
+          01 WS-QTD-POSTADAS-BATCH  PIC 9(06) VALUE 0.
+          01 WS-QTD-REJEITADAS-BATCH PIC 9(06) VALUE 0.
+          01 WS-REFERENCIA-ATUAL    PIC 9(10) VALUE 0.
+
+          01 WS-TAB-REFERENCIAS.
+             05 WS-TAB-REF OCCURS 999 TIMES
+                   INDEXED BY WS-REF-IDX
+                   PIC 9(10).
+          01 WS-TAB-REF-QTD         PIC 9(04) VALUE 0.
+          01 WS-REF-ACHOU           PIC X(01).
+             88 REF-ACHOU                VALUE "S".
+
+       LINKAGE SECTION.
+       01 WS-PARM-AREA.
+          05 WS-PARM-LEN             PIC S9(4) COMP.
+          05 WS-PARM-VALOR           PIC X(08).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+
+       MAIN-PROCEDURE.
+           IF WS-PARM-VALOR(1:5) = "BATCH"
+               SET MODO-BATCH TO TRUE
+               PERFORM PROCESSA-BATCH
+           ELSE
+               PERFORM INICIALIZAR
+               PERFORM PROCESSA-MENU UNTIL OPCAO = 4
+               PERFORM FINALIZAR
+           END-IF
+           STOP RUN.
 
-       PROCEDURE DIVISION.
+       INICIALIZAR.
+           OPEN I-O CTAMESTRE-ARQ
+           IF NOT ARQ-OK
+               CLOSE CTAMESTRE-ARQ
+               OPEN OUTPUT CTAMESTRE-ARQ
+               CLOSE CTAMESTRE-ARQ
+               OPEN I-O CTAMESTRE-ARQ
+           END-IF
 
-               PERFORM UNTIL OPCAO = 4
+           OPEN EXTEND MOVIMENTO-ARQ
+           IF NOT ARQ-MOV-OK
+               OPEN OUTPUT MOVIMENTO-ARQ
+           END-IF
 
-               DISPLAY "========================="
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       PROCESSA-MENU.
+           DISPLAY "========================="
+           IF SESSAO-AUTENTICADA
+               DISPLAY "   BEM-VINDO(A), " WS-NOME-ATUAL
+           ELSE
                DISPLAY "   MENU BANCARIO"
-               DISPLAY "1 - Depositar"
-               DISPLAY "2 - Sacar"
-               DISPLAY "3 - Ver saldo"
-               DISPLAY "4 - Sair"
-               DISPLAY "Escolha uma opcao: "
+           END-IF
+           DISPLAY "1 - Depositar"
+           DISPLAY "2 - Sacar"
+           DISPLAY "3 - Ver saldo"
+           DISPLAY "4 - Sair"
+           DISPLAY "5 - Transferir"
+           DISPLAY "Escolha uma opcao: "
 
-               ACCEPT OPCAO
+           PERFORM SOLICITA-OPCAO
 
-               IF OPCAO = 1 THEN
-                   DISPLAY "Digite o valor para deposito: "
-                   ACCEPT VALOR
+           IF OPCAO = 1 OR OPCAO = 2 OR OPCAO = 3 OR OPCAO = 5
+               PERFORM LOCALIZA-CONTA
+           END-IF
 
-                   ADD VALOR TO SALDO
-                   DISPLAY "Deposito realizado!"
+           IF OPCAO = 1 AND CONTA-ENCONTRADA THEN
+               IF NOT SESSAO-AUTENTICADA
+                   PERFORM AUTENTICA-CONTA THRU AUTENTICA-CONTA-EXIT
                END-IF
+           END-IF
+
+           IF OPCAO = 1 AND CONTA-ENCONTRADA AND SESSAO-AUTENTICADA THEN
+               DISPLAY "Digite o valor para deposito: "
+               PERFORM SOLICITA-VALOR
 
-               IF OPCAO = 2 THEN
-                   DISPLAY "Digite o valor para saque: "
-                   ACCEPT VALOR
+               IF VALOR NOT > 0 THEN
+                   DISPLAY "Valor invalido! Informe um valor > zero"
+               ELSE
+                   MOVE VALOR TO WS-VALOR-EFEITO
+                   PERFORM GRAVA-CONTA-ATUAL
+                   IF GRAVACAO-OK
+                       MOVE 0   TO WS-REFERENCIA-ATUAL
+                       MOVE "D" TO MOV-TIPO
+                       PERFORM GRAVA-MOVIMENTO
+                       DISPLAY "Deposito realizado!"
+                   ELSE
+                       DISPLAY "Deposito nao realizado, tente "
+                           "novamente."
+                   END-IF
+               END-IF
+           END-IF
 
-                   IF VALOR > SALDO THEN
+           IF OPCAO = 2 AND CONTA-ENCONTRADA THEN
+               IF NOT SESSAO-AUTENTICADA
+                   PERFORM AUTENTICA-CONTA THRU AUTENTICA-CONTA-EXIT
+               END-IF
+           END-IF
+
+           IF OPCAO = 2 AND CONTA-ENCONTRADA AND SESSAO-AUTENTICADA THEN
+               DISPLAY "Digite o valor para saque: "
+               PERFORM SOLICITA-VALOR
+
+               IF VALOR NOT > 0 THEN
+                   DISPLAY "Valor invalido! Informe um valor > zero"
+               ELSE
+                   COMPUTE WS-SALDO-DISPONIVEL =
+                       SALDO + WS-LIMITE-CREDITO
+                   IF VALOR > WS-SALDO-DISPONIVEL THEN
                        DISPLAY "Saldo insuficiente!"
                    ELSE
-                       SUBTRACT VALOR FROM SALDO
-                       DISPLAY "Saque realizado!"
+                       COMPUTE WS-VALOR-EFEITO = VALOR * -1
+                       PERFORM GRAVA-CONTA-ATUAL
+                       IF GRAVACAO-OK
+                           MOVE 0   TO WS-REFERENCIA-ATUAL
+                           MOVE "S" TO MOV-TIPO
+                           PERFORM GRAVA-MOVIMENTO
+                           DISPLAY "Saque realizado!"
+                       ELSE
+                           DISPLAY "Saque nao realizado, tente "
+                               "novamente."
+                       END-IF
                    END-IF
                END-IF
+           END-IF
 
-               IF OPCAO = 3 THEN
+           IF OPCAO = 3 AND CONTA-ENCONTRADA THEN
+               IF SESSAO-AUTENTICADA
                    MOVE SALDO TO SALDO-EDIT
                    DISPLAY "Seu saldo eh: " SALDO-EDIT
+               ELSE
+                   PERFORM MASCARA-SALDO
+               END-IF
+           END-IF
+
+           IF OPCAO = 5 AND CONTA-ENCONTRADA THEN
+               IF NOT SESSAO-AUTENTICADA
+                   PERFORM AUTENTICA-CONTA THRU AUTENTICA-CONTA-EXIT
+               END-IF
+           END-IF
+
+           IF OPCAO = 5 AND CONTA-ENCONTRADA AND SESSAO-AUTENTICADA THEN
+               PERFORM TRANSFERIR THRU TRANSFERIR-EXIT
+           END-IF
+
+           IF SESSAO-AUTENTICADA
+               PERFORM CALCULA-SEGUNDOS-ATUAL
+               MOVE WS-SEGUNDOS-ATUAL TO WS-SEGUNDOS-AUTENTICACAO
+           END-IF.
+
+       LOCALIZA-CONTA.
+           DISPLAY "Digite o numero da conta: "
+           ACCEPT WS-CONTA-ATUAL
+           MOVE "N" TO WS-CONTA-ENCONTRADA
+
+           IF WS-CONTA-ATUAL NOT = WS-CONTA-SESSAO
+               MOVE "N" TO WS-AUTENTICADO
+           END-IF
+
+           PERFORM VERIFICA-SESSAO-OCIOSA
+
+           MOVE WS-CONTA-ATUAL TO CTA-NUMERO
+           READ CTAMESTRE-ARQ
+           IF ARQ-OK
+               MOVE "S"                  TO WS-CONTA-ENCONTRADA
+               MOVE CTA-SALDO            TO SALDO
+               MOVE CTA-LIMITE-CREDITO   TO WS-LIMITE-CREDITO
+               MOVE CTA-NOME             TO WS-NOME-ATUAL
+               MOVE CTA-MOEDA            TO WS-MOEDA-ATUAL
+           ELSE
+               DISPLAY "Conta nao encontrada!"
+           END-IF.
+
+       AUTENTICA-CONTA.
+           IF CTA-BLOQUEADA
+               DISPLAY "Conta bloqueada por tentativas invalidas "
+                   "de PIN. Procure a agencia."
+               GO TO AUTENTICA-CONTA-EXIT
+           END-IF
+
+           DISPLAY "Digite o PIN da conta: "
+           ACCEPT WS-PIN-ENTRADA
+
+           MOVE WS-CONTA-ATUAL TO CTA-NUMERO
+           PERFORM LE-CONTA-COM-LOCK
+           IF NOT ARQ-OK
+               GO TO AUTENTICA-CONTA-EXIT
+           END-IF
+
+           IF WS-PIN-ENTRADA = CTA-PIN
+               MOVE 0                TO CTA-TENTATIVAS
+               REWRITE CTA-REGISTRO
+               UNLOCK CTAMESTRE-ARQ
+               MOVE "S"              TO WS-AUTENTICADO
+               MOVE WS-CONTA-ATUAL   TO WS-CONTA-SESSAO
+               PERFORM CALCULA-SEGUNDOS-ATUAL
+               MOVE WS-SEGUNDOS-ATUAL TO WS-SEGUNDOS-AUTENTICACAO
+           ELSE
+               ADD 1 TO CTA-TENTATIVAS
+               IF CTA-TENTATIVAS NOT < WS-MAX-TENTATIVAS-PIN
+                   SET CTA-BLOQUEADA TO TRUE
+                   REWRITE CTA-REGISTRO
+                   UNLOCK CTAMESTRE-ARQ
+                   DISPLAY "PIN invalido! Conta bloqueada."
+               ELSE
+                   REWRITE CTA-REGISTRO
+                   UNLOCK CTAMESTRE-ARQ
+                   DISPLAY "PIN invalido! Tentativa " CTA-TENTATIVAS
+                       " de " WS-MAX-TENTATIVAS-PIN
+               END-IF
+           END-IF.
+       AUTENTICA-CONTA-EXIT.
+           EXIT.
+
+       VERIFICA-SESSAO-OCIOSA.
+           IF SESSAO-AUTENTICADA
+               PERFORM CALCULA-SEGUNDOS-ATUAL
+               COMPUTE WS-SEGUNDOS-OCIOSO =
+                   WS-SEGUNDOS-ATUAL - WS-SEGUNDOS-AUTENTICACAO
+               IF WS-SEGUNDOS-OCIOSO < 0
+                       OR WS-SEGUNDOS-OCIOSO > WS-LIMITE-OCIOSO-SEGUNDOS
+                   MOVE "N" TO WS-AUTENTICADO
+                   DISPLAY "Sessao expirada por inatividade. "
+                       "Informe o PIN novamente."
+               END-IF
+           END-IF.
+
+       CALCULA-SEGUNDOS-ATUAL.
+           ACCEPT WS-HORA-ATUAL FROM TIME
+           MOVE WS-HORA-ATUAL(1:2) TO WS-HH
+           MOVE WS-HORA-ATUAL(3:2) TO WS-MM
+           MOVE WS-HORA-ATUAL(5:2) TO WS-SS
+           COMPUTE WS-SEGUNDOS-ATUAL =
+               (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+
+       MASCARA-SALDO.
+           MOVE SALDO TO SALDO-EDIT
+           MOVE ALL "*" TO WS-SALDO-MASCARADO
+           MOVE SALDO-EDIT(8:2) TO WS-SALDO-MASCARADO(8:2)
+           DISPLAY "Seu saldo eh: " WS-SALDO-MASCARADO
+               " (autentique-se com o PIN para ver o valor completo)".
+
+       SOLICITA-OPCAO.
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LE-OPCAO UNTIL ENTRADA-VALIDA.
+
+       LE-OPCAO.
+           ACCEPT WS-OPCAO-ENTRADA
+           IF WS-OPCAO-ENTRADA IS NUMERIC
+               MOVE WS-OPCAO-ENTRADA TO OPCAO
+               MOVE "S"              TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Opcao invalida! Digite um numero de 1 a 5"
+           END-IF.
+
+       SOLICITA-VALOR.
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LE-VALOR UNTIL ENTRADA-VALIDA.
+
+       LE-VALOR.
+           ACCEPT WS-VALOR-ENTRADA
+           IF WS-VALOR-ENTRADA IS NUMERIC
+               MOVE WS-VALOR-NUM TO VALOR
+               MOVE "S"          TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Valor invalido! Digite somente numeros"
+           END-IF.
+
+       CONVERTE-MOEDA-TRANSFERENCIA.
+           MOVE "S" TO WS-MOEDA-COMPATIVEL
+           IF WS-MOEDA-DESTINO = WS-MOEDA-ATUAL
+               MOVE VALOR TO WS-VALOR-DESTINO
+           ELSE
+               IF WS-MOEDA-ATUAL = "BRL" AND WS-MOEDA-DESTINO = "USD"
+                   COMPUTE WS-VALOR-DESTINO ROUNDED =
+                       VALOR / WS-TAXA-USD-BRL
+               ELSE
+                   IF WS-MOEDA-ATUAL = "USD"
+                           AND WS-MOEDA-DESTINO = "BRL"
+                       COMPUTE WS-VALOR-DESTINO ROUNDED =
+                           VALOR * WS-TAXA-USD-BRL
+                   ELSE
+                       MOVE 0 TO WS-VALOR-DESTINO
+                       MOVE "N" TO WS-MOEDA-COMPATIVEL
+                   END-IF
+               END-IF
+           END-IF.
+
+       TRANSFERIR.
+           DISPLAY "Digite o valor para transferencia: "
+           PERFORM SOLICITA-VALOR
+
+           IF VALOR NOT > 0 THEN
+               DISPLAY "Valor invalido! Informe um valor > zero"
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           COMPUTE WS-SALDO-DISPONIVEL = SALDO + WS-LIMITE-CREDITO
+           IF VALOR > WS-SALDO-DISPONIVEL THEN
+               DISPLAY "Saldo insuficiente!"
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           DISPLAY "Digite o numero da conta destino: "
+           ACCEPT WS-CONTA-DESTINO
+
+           IF WS-CONTA-DESTINO = WS-CONTA-ATUAL THEN
+               DISPLAY "Conta destino deve ser diferente da origem!"
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           MOVE WS-CONTA-DESTINO TO CTA-NUMERO
+           PERFORM LE-CONTA-COM-LOCK
+           IF NOT ARQ-OK THEN
+               DISPLAY "Conta destino nao encontrada!"
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           MOVE CTA-MOEDA TO WS-MOEDA-DESTINO
+           PERFORM CONVERTE-MOEDA-TRANSFERENCIA
+           UNLOCK CTAMESTRE-ARQ
+           IF NOT MOEDA-COMPATIVEL THEN
+               DISPLAY "Moeda de origem/destino incompativel: "
+                   WS-MOEDA-ATUAL " / " WS-MOEDA-DESTINO
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           COMPUTE WS-VALOR-EFEITO = VALOR * -1
+           PERFORM GRAVA-CONTA-ATUAL
+           IF NOT GRAVACAO-OK
+               DISPLAY "Transferencia nao realizada, tente "
+                   "novamente."
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           MOVE WS-CONTA-DESTINO TO CTA-NUMERO
+           PERFORM LE-CONTA-COM-LOCK
+           IF NOT ARQ-OK THEN
+               DISPLAY "ATENCAO: debito efetuado na conta origem mas "
+                   "credito na conta destino " WS-CONTA-DESTINO
+                   " nao pode ser concluido. Acione a agencia."
+               GO TO TRANSFERIR-EXIT
+           END-IF
+
+           ADD WS-VALOR-DESTINO TO CTA-SALDO
+           REWRITE CTA-REGISTRO
+           UNLOCK CTAMESTRE-ARQ
+
+           MOVE 0   TO WS-REFERENCIA-ATUAL
+           MOVE "S" TO MOV-TIPO
+           PERFORM GRAVA-MOVIMENTO
+
+           MOVE 0                TO MOV-REFERENCIA
+           MOVE WS-CONTA-DESTINO TO MOV-CONTA
+           MOVE "D"              TO MOV-TIPO
+           MOVE WS-VALOR-DESTINO TO MOV-VALOR
+           MOVE WS-DATA-SISTEMA  TO MOV-DATA
+           WRITE MOV-REGISTRO
+
+           DISPLAY "Transferencia realizada!".
+       TRANSFERIR-EXIT.
+           EXIT.
+
+       LE-CONTA-COM-LOCK.
+           MOVE "99" TO WS-STATUS-CTA
+           PERFORM VARYING WS-TENTATIVAS-LOCK FROM 1 BY 1
+                   UNTIL ARQ-OK
+                      OR WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+               READ CTAMESTRE-ARQ WITH LOCK
+                   INVALID KEY CONTINUE
+               END-READ
+           END-PERFORM
+           IF ARQ-REGISTRO-BLOQUEADO
+               DISPLAY "Conta ocupada por outra transacao, tente "
+                   "novamente."
+           END-IF.
+
+       GRAVA-CONTA-ATUAL.
+           MOVE WS-CONTA-ATUAL TO CTA-NUMERO
+           PERFORM LE-CONTA-COM-LOCK
+           IF ARQ-OK
+               ADD WS-VALOR-EFEITO TO CTA-SALDO
+               MOVE CTA-SALDO TO SALDO
+               REWRITE CTA-REGISTRO
+               UNLOCK CTAMESTRE-ARQ
+               MOVE "S" TO WS-GRAVACAO-OK
+           ELSE
+               MOVE "N" TO WS-GRAVACAO-OK
+           END-IF.
+
+       GRAVA-MOVIMENTO.
+           MOVE WS-REFERENCIA-ATUAL TO MOV-REFERENCIA
+           MOVE WS-CONTA-ATUAL  TO MOV-CONTA
+           MOVE VALOR           TO MOV-VALOR
+           MOVE WS-DATA-SISTEMA TO MOV-DATA
+           WRITE MOV-REGISTRO.
+
+       FINALIZAR.
+           CLOSE CTAMESTRE-ARQ
+           CLOSE MOVIMENTO-ARQ
+           DISPLAY "Obrigado por usar o sitema!".
+
+       PROCESSA-BATCH.
+           OPEN I-O CTAMESTRE-ARQ
+           IF NOT ARQ-OK
+               CLOSE CTAMESTRE-ARQ
+               OPEN OUTPUT CTAMESTRE-ARQ
+               CLOSE CTAMESTRE-ARQ
+               OPEN I-O CTAMESTRE-ARQ
+           END-IF
+
+           PERFORM CARREGA-REFERENCIAS-POSTADAS
+
+           OPEN EXTEND MOVIMENTO-ARQ
+           IF NOT ARQ-MOV-OK
+               OPEN OUTPUT MOVIMENTO-ARQ
+           END-IF
+
+           OPEN INPUT TRANENT-ARQ
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           READ TRANENT-ARQ
+               AT END SET ARQ-TRAN-FIM TO TRUE
+           END-READ
+           PERFORM POSTA-TRANSACAO-BATCH THRU POSTA-TRANSACAO-BATCH-EXIT
+                   UNTIL ARQ-TRAN-FIM
+
+           CLOSE CTAMESTRE-ARQ
+           CLOSE MOVIMENTO-ARQ
+           CLOSE TRANENT-ARQ
+
+           DISPLAY "===== POSTAGEM EM LOTE (PROGSALDOBANCARIO) ====="
+           DISPLAY "TRANSACOES POSTADAS..: " WS-QTD-POSTADAS-BATCH
+           DISPLAY "TRANSACOES REJEITADAS: " WS-QTD-REJEITADAS-BATCH.
+
+       COPY REFDUP.
+
+       POSTA-TRANSACAO-BATCH.
+           MOVE TRAN-CONTA TO WS-CONTA-ATUAL
+
+           PERFORM VERIFICA-REF-DUPLICADA
+           IF REF-ACHOU
+               DISPLAY "REJEITADA (REFERENCIA DUPLICADA): "
+                   TRAN-REFERENCIA
+               ADD 1 TO WS-QTD-REJEITADAS-BATCH
+               GO TO POSTA-TRANSACAO-BATCH-EXIT
+           END-IF
+
+           MOVE TRAN-CONTA TO CTA-NUMERO
+           READ CTAMESTRE-ARQ
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA: " TRAN-CONTA
+                   ADD 1 TO WS-QTD-REJEITADAS-BATCH
+                   GO TO POSTA-TRANSACAO-BATCH-EXIT
+           END-READ
+
+           MOVE CTA-SALDO TO SALDO
+           MOVE CTA-LIMITE-CREDITO TO WS-LIMITE-CREDITO
+           MOVE TRAN-VALOR TO VALOR
+
+           IF VALOR NOT > 0
+               DISPLAY "VALOR INVALIDO NA CONTA: " TRAN-CONTA
+               ADD 1 TO WS-QTD-REJEITADAS-BATCH
+               GO TO POSTA-TRANSACAO-BATCH-EXIT
+           END-IF
+
+           MOVE TRAN-REFERENCIA TO WS-REFERENCIA-ATUAL
+
+           IF TRAN-DEPOSITO
+               MOVE VALOR TO WS-VALOR-EFEITO
+               PERFORM GRAVA-CONTA-ATUAL
+               MOVE "D" TO MOV-TIPO
+               PERFORM GRAVA-MOVIMENTO
+               ADD 1 TO WS-TAB-REF-QTD
+               SET WS-REF-IDX TO WS-TAB-REF-QTD
+               MOVE TRAN-REFERENCIA TO WS-TAB-REF (WS-REF-IDX)
+               ADD 1 TO WS-QTD-POSTADAS-BATCH
+           ELSE
+               COMPUTE WS-SALDO-DISPONIVEL = SALDO + WS-LIMITE-CREDITO
+               IF VALOR > WS-SALDO-DISPONIVEL
+                   DISPLAY "SALDO INSUFICIENTE NA CONTA: " TRAN-CONTA
+                   ADD 1 TO WS-QTD-REJEITADAS-BATCH
+               ELSE
+                   COMPUTE WS-VALOR-EFEITO = VALOR * -1
+                   PERFORM GRAVA-CONTA-ATUAL
+                   MOVE "S" TO MOV-TIPO
+                   PERFORM GRAVA-MOVIMENTO
+                   ADD 1 TO WS-TAB-REF-QTD
+                   SET WS-REF-IDX TO WS-TAB-REF-QTD
+                   MOVE TRAN-REFERENCIA TO WS-TAB-REF (WS-REF-IDX)
+                   ADD 1 TO WS-QTD-POSTADAS-BATCH
                END-IF
+           END-IF.
+       POSTA-TRANSACAO-BATCH-EXIT.
+           READ TRANENT-ARQ
+               AT END SET ARQ-TRAN-FIM TO TRUE
+           END-READ.
 
-               END-PERFORM.
-                   DISPLAY "Obrigado por usar o sitema!"
-               STOP RUN.
        END PROGRAM PROGSALDOBANCARIO.
