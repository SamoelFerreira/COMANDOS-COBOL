@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: TRANREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro de transacao pendente de postagem
+      *          (arquivo TRANENT), consumido pelo job de fechamento
+      *          do dia (PROGEOD).
+      ******************************************************************
+       01 TRAN-REGISTRO.
+          05 TRAN-REFERENCIA      PIC 9(10).
+          05 TRAN-CONTA           PIC 9(06).
+          05 TRAN-TIPO            PIC X(01).
+             88 TRAN-DEPOSITO          VALUE "D".
+             88 TRAN-SAQUE            VALUE "S".
+          05 TRAN-VALOR            PIC 9(06)V99.
+          05 TRAN-DATA             PIC 9(08).
