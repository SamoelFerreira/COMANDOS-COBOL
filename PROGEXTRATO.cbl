@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: EXTRATO MENSAL - IMPRIME O EXTRATO DE UMA CONTA A
+      *          PARTIR DO ARQUIVO DE MOVIMENTO (MOVIMENTO), COM SALDO
+      *          DE ABERTURA, LANCAMENTOS DO PERIODO E SALDO FINAL.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Passa a tratar MOV-JUROS como credito (igual a
+      *              MOV-DEPOSITO) e a nao considerar MOV-ABERTURA como
+      *              lancamento do periodo - antes, qualquer tipo
+      *              diferente de "D" era debitado do saldo, o que
+      *              lancava o juros mensal ao contrario e fazia o
+      *              saldo de abertura de ano (cujo valor eh o saldo
+      *              integral da conta) distorcer o calculo de saldo de
+      *              abertura e o extrato linha a linha.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEXTRATO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMENTO-ARQ ASSIGN TO "MOVIMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  MOVIMENTO-ARQ.
+       COPY MOVREG.
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+
+          01 WS-STATUS-MOV           PIC XX.
+             88 ARQ-MOV-OK                VALUE "00".
+             88 ARQ-MOV-FIM               VALUE "10".
+
+          01 WS-CONTA-CONSULTA       PIC 9(06).
+          01 WS-DATA-INICIAL         PIC 9(08).
+          01 WS-DATA-FINAL           PIC 9(08).
+
+          01 WS-SALDO-ATUAL          PIC S9(07)V99.
+          01 WS-NET-APOS             PIC S9(07)V99 VALUE 0.
+          01 WS-NET-PERIODO          PIC S9(07)V99 VALUE 0.
+          01 WS-SALDO-ABERTURA       PIC S9(07)V99.
+          01 WS-SALDO-CORRENTE       PIC S9(07)V99.
+          01 WS-SALDO-EDIT           PIC Z(6).99CR.
+
+          01 WS-VALOR-EFEITO         PIC S9(07)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "===== EXTRATO DE CONTA ====="
+           DISPLAY "Numero da conta: "
+           ACCEPT WS-CONTA-CONSULTA
+           DISPLAY "Data inicial (AAAAMMDD): "
+           ACCEPT WS-DATA-INICIAL
+           DISPLAY "Data final   (AAAAMMDD): "
+           ACCEPT WS-DATA-FINAL
+
+           PERFORM LE-SALDO-ATUAL
+
+           IF ARQ-OK
+               PERFORM CALCULA-SALDO-ABERTURA
+               PERFORM IMPRIME-EXTRATO
+           ELSE
+               DISPLAY "Conta nao encontrada!"
+           END-IF
+
+           STOP RUN.
+
+       LE-SALDO-ATUAL.
+           MOVE WS-CONTA-CONSULTA TO CTA-NUMERO
+           OPEN INPUT CTAMESTRE-ARQ
+           READ CTAMESTRE-ARQ
+           IF ARQ-OK
+               MOVE CTA-SALDO TO WS-SALDO-ATUAL
+           END-IF
+           CLOSE CTAMESTRE-ARQ.
+
+       CALCULA-SALDO-ABERTURA.
+           MOVE 0 TO WS-NET-APOS
+           MOVE 0 TO WS-NET-PERIODO
+
+           OPEN INPUT MOVIMENTO-ARQ
+           READ MOVIMENTO-ARQ
+           PERFORM ACUMULA-MOVIMENTO UNTIL ARQ-MOV-FIM
+           CLOSE MOVIMENTO-ARQ
+
+           COMPUTE WS-SALDO-ABERTURA =
+               WS-SALDO-ATUAL - WS-NET-APOS - WS-NET-PERIODO.
+
+       ACUMULA-MOVIMENTO.
+           IF MOV-CONTA = WS-CONTA-CONSULTA AND NOT MOV-ABERTURA
+               IF MOV-DEPOSITO OR MOV-JUROS
+                   MOVE MOV-VALOR TO WS-VALOR-EFEITO
+               ELSE
+                   COMPUTE WS-VALOR-EFEITO = MOV-VALOR * -1
+               END-IF
+
+               IF MOV-DATA > WS-DATA-FINAL
+                   ADD WS-VALOR-EFEITO TO WS-NET-APOS
+               END-IF
+
+               IF MOV-DATA NOT < WS-DATA-INICIAL
+                   AND MOV-DATA NOT > WS-DATA-FINAL
+                   ADD WS-VALOR-EFEITO TO WS-NET-PERIODO
+               END-IF
+           END-IF
+
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM TO TRUE
+           END-READ.
+
+       IMPRIME-EXTRATO.
+           MOVE WS-SALDO-ABERTURA TO WS-SALDO-CORRENTE
+           MOVE WS-SALDO-ABERTURA TO WS-SALDO-EDIT
+           DISPLAY "Conta: " WS-CONTA-CONSULTA
+           DISPLAY "Periodo: " WS-DATA-INICIAL " a " WS-DATA-FINAL
+           DISPLAY "Saldo de abertura: " WS-SALDO-EDIT
+
+           OPEN INPUT MOVIMENTO-ARQ
+           READ MOVIMENTO-ARQ
+           PERFORM IMPRIME-LINHA-MOVIMENTO UNTIL ARQ-MOV-FIM
+           CLOSE MOVIMENTO-ARQ
+
+           MOVE WS-SALDO-CORRENTE TO WS-SALDO-EDIT
+           DISPLAY "Saldo final: " WS-SALDO-EDIT.
+
+       IMPRIME-LINHA-MOVIMENTO.
+           IF MOV-CONTA = WS-CONTA-CONSULTA
+               AND NOT MOV-ABERTURA
+               AND MOV-DATA NOT < WS-DATA-INICIAL
+               AND MOV-DATA NOT > WS-DATA-FINAL
+               IF MOV-DEPOSITO OR MOV-JUROS
+                   ADD MOV-VALOR TO WS-SALDO-CORRENTE
+               ELSE
+                   SUBTRACT MOV-VALOR FROM WS-SALDO-CORRENTE
+               END-IF
+               MOVE WS-SALDO-CORRENTE TO WS-SALDO-EDIT
+               DISPLAY MOV-DATA " " MOV-TIPO " "
+                   MOV-VALOR " SALDO: " WS-SALDO-EDIT
+           END-IF
+
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM TO TRUE
+           END-READ.
+
+       END PROGRAM PROGEXTRATO.
