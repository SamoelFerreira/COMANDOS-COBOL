@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: FECHAMENTO DE ANO (END-OF-YEAR) - ARQUIVA O MOVIMENTO
+      *          DO ANO (MOVIMENTO) NO ARQUIVO DE HISTORICO (MOVARQV),
+      *          RECOMECA O ARQUIVO DE MOVIMENTO COM UM LANCAMENTO DE
+      *          ABERTURA POR CONTA (MOV-ABERTURA) USANDO O SALDO ATUAL
+      *          COMO SALDO INICIAL DO NOVO ANO, E TRANSPORTA O SALDO
+      *          PARA CTA-SALDO-ANTERIOR.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - FECHA-CONTAS pedia WITH LOCK na propria
+      *              leitura sequencial de posicionamento (READ NEXT);
+      *              um "9D" de bloqueio em qualquer conta fazia ARQ-OK
+      *              cair exatamente como fim de arquivo, interrompendo
+      *              o fechamento de ano para todas as contas seguintes
+      *              sem aviso. A leitura sequencial agora nao pede
+      *              lock (so posiciona); FECHA-UMA-CONTA usa LE-CONTA-
+      *              COM-LOCK (mesmo padrao do PROGEOD) para travar a
+      *              conta so no momento de gravar, e uma conta ocupada
+      *              e apenas contada (WS-QTD-BLOQUEADAS) e pulada, sem
+      *              interromper a varredura.
+      * 09/08/2026 - EM - ARQV-REGISTRO acompanha a largura de MOV-
+      *              REGISTRO apos MOV-VALOR passar a ser assinado
+      *              (ver MOVREG.CPY): de X(33) para X(34).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEOY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMENTO-ARQ ASSIGN TO "MOVIMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
+
+           SELECT MOVARQV-ARQ ASSIGN TO "MOVARQV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ARQV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  MOVIMENTO-ARQ.
+       COPY MOVREG.
+
+       FD  MOVARQV-ARQ.
+       01 ARQV-REGISTRO             PIC X(34).
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-FIM-CTA               VALUE "10".
+             88 ARQ-REGISTRO-BLOQUEADO    VALUE "9D".
+
+          01 WS-TENTATIVAS-LOCK      PIC 9(02).
+          01 WS-MAX-TENTATIVAS-LOCK  PIC 9(02) VALUE 05.
+          01 WS-QTD-BLOQUEADAS       PIC 9(06) VALUE 0.
+
+          01 WS-STATUS-MOV           PIC XX.
+             88 ARQ-MOV-OK                VALUE "00".
+             88 ARQ-MOV-FIM               VALUE "10".
+
+          01 WS-STATUS-ARQV          PIC XX.
+             88 ARQ-ARQV-OK               VALUE "00".
+
+          01 WS-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+
+          01 WS-QTD-ARQUIVADOS       PIC 9(06) VALUE 0.
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE 0.
+          01 WS-TOTAL-ABERTURA       PIC S9(09)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM ARQUIVA-MOVIMENTO-ANO
+           PERFORM ABRE-NOVO-MOVIMENTO
+           PERFORM FECHA-CONTAS
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       ARQUIVA-MOVIMENTO-ANO.
+           OPEN INPUT MOVIMENTO-ARQ
+           OPEN EXTEND MOVARQV-ARQ
+           IF NOT ARQ-ARQV-OK
+               OPEN OUTPUT MOVARQV-ARQ
+           END-IF
+
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM TO TRUE
+           END-READ
+           PERFORM COPIA-MOVIMENTO-PARA-ARQUIVO UNTIL ARQ-MOV-FIM
+
+           CLOSE MOVIMENTO-ARQ
+           CLOSE MOVARQV-ARQ.
+
+       COPIA-MOVIMENTO-PARA-ARQUIVO.
+           MOVE MOV-REGISTRO TO ARQV-REGISTRO
+           WRITE ARQV-REGISTRO
+           ADD 1 TO WS-QTD-ARQUIVADOS
+
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM TO TRUE
+           END-READ.
+
+       ABRE-NOVO-MOVIMENTO.
+           OPEN OUTPUT MOVIMENTO-ARQ.
+
+       FECHA-CONTAS.
+           OPEN I-O CTAMESTRE-ARQ
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ
+           PERFORM FECHA-UMA-CONTA UNTIL NOT ARQ-OK
+           CLOSE CTAMESTRE-ARQ.
+
+       FECHA-UMA-CONTA.
+           ADD 1 TO WS-QTD-CONTAS
+
+           PERFORM LE-CONTA-COM-LOCK
+           IF ARQ-OK
+               MOVE 0                TO MOV-REFERENCIA
+               MOVE CTA-NUMERO       TO MOV-CONTA
+               SET MOV-ABERTURA      TO TRUE
+               MOVE CTA-SALDO        TO MOV-VALOR
+               MOVE WS-DATA-SISTEMA  TO MOV-DATA
+               WRITE MOV-REGISTRO
+
+               ADD CTA-SALDO TO WS-TOTAL-ABERTURA
+
+               MOVE CTA-SALDO TO CTA-SALDO-ANTERIOR
+               REWRITE CTA-REGISTRO
+               UNLOCK CTAMESTRE-ARQ
+           ELSE
+               ADD 1 TO WS-QTD-BLOQUEADAS
+           END-IF
+
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ.
+
+       LE-CONTA-COM-LOCK.
+           MOVE "99" TO WS-STATUS-CTA
+           PERFORM VARYING WS-TENTATIVAS-LOCK FROM 1 BY 1
+                   UNTIL ARQ-OK
+                      OR WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+               READ CTAMESTRE-ARQ WITH LOCK
+                   INVALID KEY CONTINUE
+               END-READ
+           END-PERFORM
+           IF ARQ-REGISTRO-BLOQUEADO
+               DISPLAY "CONTA BLOQUEADA POR OUTRA TRANSACAO: "
+                   CTA-NUMERO
+           END-IF.
+
+       FINALIZAR.
+           CLOSE MOVIMENTO-ARQ
+           DISPLAY "===== FECHAMENTO DE ANO ====="
+           DISPLAY "MOVIMENTOS ARQUIVADOS (MOVARQV): " WS-QTD-ARQUIVADOS
+           DISPLAY "CONTAS FECHADAS.................: " WS-QTD-CONTAS
+           DISPLAY "CONTAS OCUPADAS (NAO FECHADAS)...: "
+               WS-QTD-BLOQUEADAS
+           DISPLAY "TOTAL DE SALDO DE ABERTURA.......: "
+               WS-TOTAL-ABERTURA.
+
+       END PROGRAM PROGEOY.
