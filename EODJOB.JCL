@@ -0,0 +1,33 @@
+//EODJOB   JOB (ACCTG),'FECHAMENTO DO DIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB......: EODJOB
+//* PURPOSE..: RODA O FECHAMENTO DO DIA (END-OF-DAY) DO SISTEMA
+//*            DE SALDO BANCARIO SEM INTERVENCAO DE OPERADOR:
+//*            POSTA AS TRANSACOES PENDENTES CONTRA O ARQUIVO
+//*            MESTRE DE CONTAS E CONFERE O RESULTADO.
+//* STEPS....: STEP010 - PROGEOD   (POSTAGEM DAS TRANSACOES)
+//*            STEP020 - PROGRECON (CONCILIACAO DIARIA)
+//* RC.......: 0000 = FECHAMENTO OK
+//*            0004 = DIVERGENCIA NA RECONCILIACAO (VER SYSOUT)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGEOD
+//STEPLIB  DD   DSN=PROD.BANCARIO.LOADLIB,DISP=SHR
+//CTAMESTRE DD  DSN=PROD.BANCARIO.CTAMESTRE,DISP=SHR
+//MOVIMENTO DD  DSN=PROD.BANCARIO.MOVIMENTO,DISP=MOD
+//TRANENT  DD   DSN=PROD.BANCARIO.TRANENT.GDIARIO,DISP=SHR
+//REINICIO DD   DSN=PROD.BANCARIO.REINICIO,DISP=SHR
+//SUSPENSO DD   DSN=PROD.BANCARIO.SUSPENSO,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGRECON,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.BANCARIO.LOADLIB,DISP=SHR
+//CTAMESTRE DD  DSN=PROD.BANCARIO.CTAMESTRE,DISP=SHR
+//MOVIMENTO DD  DSN=PROD.BANCARIO.MOVIMENTO,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* SE ALGUM STEP TERMINAR COM RC > 0004, A DIVERGENCIA DEVE SER
+//* TRATADA PELA OPERACAO ANTES DE LIBERAR O PROXIMO CICLO.
+//NOTIFICA EXEC PGM=IEFBR14,COND=(4,LT,STEP020)
