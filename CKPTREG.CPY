@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CKPTREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro de checkpoint/reinicio (arquivo
+      *          REINICIO) do job de fechamento do dia (PROGEOD).
+      ******************************************************************
+       01 CKPT-REGISTRO.
+          05 CKPT-REFERENCIA      PIC 9(10).
