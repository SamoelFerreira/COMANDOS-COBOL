@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Copybook: MOVREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro do arquivo de movimento (log de
+      *          auditoria de depositos e saques) usado pelos programas
+      *          de saldo bancario.
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Inclui MOV-JUROS para os lancamentos de juros
+      *              gerados pelo calculo mensal (PROGRCOMPUTE).
+      * 09/08/2026 - EM - Inclui MOV-REFERENCIA (mesma referencia da
+      *              transacao de origem em TRANREG) para permitir
+      *              detectar postagem duplicada/repetida de um mesmo
+      *              lancamento de lote. Zero quando o lancamento nao
+      *              vem de um arquivo de transacoes (ex.: atendimento
+      *              interativo sem referencia externa).
+      * 09/08/2026 - EM - Inclui MOV-ABERTURA para o lancamento de saldo
+      *              de abertura gravado pelo fechamento de ano
+      *              (PROGEOY) no novo arquivo de movimento.
+      * 09/08/2026 - EM - MOV-VALOR passa a ser assinado (SIGN LEADING
+      *              SEPARATE, mesmo padrao de EXP-SALDO em PROGEXPORT)
+      *              porque o lancamento de abertura de ano (MOV-
+      *              ABERTURA) grava o saldo da conta, que pode ser
+      *              negativo (conta no limite de credito); sem sinal
+      *              esse valor era gravado como se fosse positivo.
+      *              Continua legivel como texto plano (um caractere
+      *              "+"/"-" a esquerda), nao um overpunch no ultimo
+      *              digito.
+      ******************************************************************
+       01 MOV-REGISTRO.
+          05 MOV-REFERENCIA       PIC 9(10).
+          05 MOV-CONTA            PIC 9(06).
+          05 MOV-TIPO             PIC X(01).
+             88 MOV-DEPOSITO           VALUE "D".
+             88 MOV-SAQUE             VALUE "S".
+             88 MOV-TARIFA             VALUE "F".
+             88 MOV-JUROS              VALUE "J".
+             88 MOV-ABERTURA           VALUE "A".
+          05 MOV-VALOR             PIC S9(06)V99 SIGN LEADING SEPARATE.
+          05 MOV-DATA              PIC 9(08).
