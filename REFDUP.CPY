@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Copybook: REFDUP
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Paragrafos comuns de carga das referencias ja gravadas
+      *          em MOVIMENTO e verificacao de referencia duplicada,
+      *          usados por todo programa que posta um arquivo de
+      *          transacoes em lote (TRANREG) contra o arquivo mestre de
+      *          contas. Compartilhado entre PROGEOD e o modo BATCH de
+      *          PROGSALDOBANCARIO para que as duas rotinas de postagem
+      *          nao tenham cada uma sua propria copia (e, com o tempo,
+      *          sua propria versao) da mesma logica de deteccao de
+      *          duplicidade.
+      *
+      *          Programa que usa este copybook precisa declarar, na
+      *          WORKING-STORAGE, os mesmos nomes de dados ja usados
+      *          pelos dois programas acima: WS-STATUS-MOV (com as
+      *          condicoes ARQ-MOV-OK e ARQ-MOV-FIM-CARGA), a tabela
+      *          WS-TAB-REFERENCIAS/WS-TAB-REF-QTD/WS-REF-IDX e o
+      *          indicador WS-REF-ACHOU/REF-ACHOU; e precisa ter o
+      *          arquivo MOVIMENTO-ARQ (COPY MOVREG) e TRANENT-ARQ
+      *          (COPY TRANREG) declarados na FILE SECTION.
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Extraido de PROGEOD e PROGSALDOBANCARIO, que
+      *              mantinham cada um a sua propria copia destes
+      *              paragrafos, para eliminar a duplicacao de codigo
+      *              entre os dois motores de postagem em lote.
+      ******************************************************************
+       CARREGA-REFERENCIAS-POSTADAS.
+           MOVE 0 TO WS-TAB-REF-QTD
+           OPEN INPUT MOVIMENTO-ARQ
+           IF ARQ-MOV-OK
+               READ MOVIMENTO-ARQ
+                   AT END SET ARQ-MOV-FIM-CARGA TO TRUE
+               END-READ
+               PERFORM ACUMULA-REFERENCIA-CARGA UNTIL ARQ-MOV-FIM-CARGA
+               CLOSE MOVIMENTO-ARQ
+           END-IF.
+
+       ACUMULA-REFERENCIA-CARGA.
+           IF MOV-REFERENCIA NOT = 0
+               ADD 1 TO WS-TAB-REF-QTD
+               SET WS-REF-IDX TO WS-TAB-REF-QTD
+               MOVE MOV-REFERENCIA TO WS-TAB-REF (WS-REF-IDX)
+           END-IF
+           READ MOVIMENTO-ARQ
+               AT END SET ARQ-MOV-FIM-CARGA TO TRUE
+           END-READ.
+
+       VERIFICA-REF-DUPLICADA.
+           MOVE "N" TO WS-REF-ACHOU
+           SET WS-REF-IDX TO 1
+           PERFORM PROCURA-REF-NA-TABELA
+               UNTIL WS-REF-IDX > WS-TAB-REF-QTD OR REF-ACHOU.
+
+       PROCURA-REF-NA-TABELA.
+           IF WS-TAB-REF (WS-REF-IDX) = TRAN-REFERENCIA
+               MOVE "S" TO WS-REF-ACHOU
+           ELSE
+               SET WS-REF-IDX UP BY 1
+           END-IF.
