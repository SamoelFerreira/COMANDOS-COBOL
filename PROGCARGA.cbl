@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: CARGA EM LOTE DE CONTAS NOVAS - LE UM ARQUIVO DE
+      *          LARGURA FIXA (CARGACTA) COM NUMERO, NOME, SALDO DE
+      *          ABERTURA E LIMITE DE CREDITO, E GRAVA CADA CONTA NO
+      *          ARQUIVO MESTRE (CTAMESTRE), SEM PRECISAR DIGITAR DADO
+      *          DE TESTE NA MAO.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - CARGA-SALDO-MINIMO (novo campo em CARGAREG) e
+      *              gravado em CTA-SALDO-MINIMO em vez de um zero fixo;
+      *              este era o unico programa que cria conta, e gravar
+      *              sempre zero tornava a regra de saldo minimo/tarifa
+      *              de manutencao do PROGEOD inalcancavel para qualquer
+      *              conta criada por esta carga.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCARGA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT CARGACTA-ARQ ASSIGN TO "CARGACTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CARGA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  CARGACTA-ARQ.
+       COPY CARGAREG.
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-DUPLICADA             VALUE "22".
+
+          01 WS-STATUS-CARGA         PIC XX.
+             88 ARQ-CARGA-OK              VALUE "00".
+             88 ARQ-CARGA-FIM              VALUE "10".
+
+          01 WS-PIN-PADRAO           PIC 9(04) VALUE 0000.
+          01 WS-MOEDA-PADRAO         PIC X(03) VALUE "BRL".
+
+          01 WS-QTD-LIDAS            PIC 9(06) VALUE 0.
+          01 WS-QTD-CARREGADAS       PIC 9(06) VALUE 0.
+          01 WS-QTD-REJEITADAS       PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           READ CARGACTA-ARQ
+               AT END SET ARQ-CARGA-FIM TO TRUE
+           END-READ
+           PERFORM CARREGA-CONTA THRU CARREGA-CONTA-EXIT
+               UNTIL ARQ-CARGA-FIM
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O CTAMESTRE-ARQ
+           IF NOT ARQ-OK
+               CLOSE CTAMESTRE-ARQ
+               OPEN OUTPUT CTAMESTRE-ARQ
+               CLOSE CTAMESTRE-ARQ
+               OPEN I-O CTAMESTRE-ARQ
+           END-IF
+           OPEN INPUT CARGACTA-ARQ
+           MOVE 0 TO RETURN-CODE.
+
+       CARREGA-CONTA.
+           ADD 1 TO WS-QTD-LIDAS
+
+           MOVE CARGA-NUMERO          TO CTA-NUMERO
+           MOVE CARGA-NOME            TO CTA-NOME
+           MOVE CARGA-SALDO-INICIAL   TO CTA-SALDO
+           MOVE CARGA-SALDO-INICIAL   TO CTA-SALDO-ANTERIOR
+           MOVE CARGA-LIMITE-CREDITO  TO CTA-LIMITE-CREDITO
+           MOVE CARGA-SALDO-MINIMO    TO CTA-SALDO-MINIMO
+           SET CTA-ATIVA              TO TRUE
+           MOVE WS-PIN-PADRAO         TO CTA-PIN
+           MOVE 0                     TO CTA-TENTATIVAS
+           MOVE WS-MOEDA-PADRAO       TO CTA-MOEDA
+
+           WRITE CTA-REGISTRO
+           IF ARQ-OK
+               ADD 1 TO WS-QTD-CARREGADAS
+           ELSE
+               DISPLAY "CONTA NAO CARREGADA (" WS-STATUS-CTA "): "
+                   CARGA-NUMERO
+               ADD 1 TO WS-QTD-REJEITADAS
+           END-IF.
+
+       CARREGA-CONTA-EXIT.
+           READ CARGACTA-ARQ
+               AT END SET ARQ-CARGA-FIM TO TRUE
+           END-READ.
+
+       FINALIZAR.
+           CLOSE CTAMESTRE-ARQ
+           CLOSE CARGACTA-ARQ
+           DISPLAY "===== CARGA DE CONTAS ====="
+           DISPLAY "REGISTROS LIDOS....: " WS-QTD-LIDAS
+           DISPLAY "CONTAS CARREGADAS..: " WS-QTD-CARREGADAS
+           DISPLAY "REGISTROS REJEITADOS: " WS-QTD-REJEITADAS
+           IF WS-QTD-REJEITADAS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM PROGCARGA.
