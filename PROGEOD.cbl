@@ -0,0 +1,428 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: JOB DE FECHAMENTO DO DIA (END-OF-DAY) - POSTA AS
+      *          TRANSACOES PENDENTES (TRANENT) CONTRA O ARQUIVO
+      *          MESTRE DE CONTAS (CTAMESTRE) E CONFERE O RESULTADO,
+      *          SEM INTERVENCAO DE OPERADOR.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Grava checkpoint (arquivo REINICIO) apos cada
+      *              transacao postada, permitindo reinicio a partir do
+      *              ultimo ponto processado em caso de abend.
+      * 09/08/2026 - EM - Cobra tarifa de manutencao das contas que
+      *              fecham o dia abaixo do saldo minimo cadastrado
+      *              (CTA-SALDO-MINIMO).
+      * 09/08/2026 - EM - Transacoes datadas em sabado ou domingo sao
+      *              desviadas para o arquivo de suspensas (SUSPENSO)
+      *              em vez de postadas no mesmo dia.
+      * 09/08/2026 - EM - Inclui no resumo final o total de depositos,
+      *              total de saques e movimento liquido do dia.
+      * 09/08/2026 - EM - CTAMESTRE passa a ser aberto com LOCK MODE IS
+      *              MANUAL; a postagem de cada transacao agora releva
+      *              o registro com WITH LOCK e tenta novamente em caso
+      *              de bloqueio, para nao colidir com o atendimento
+      *              interativo sobre a mesma conta.
+      * 09/08/2026 - EM - Antes de postar, carrega as referencias ja
+      *              gravadas em MOVIMENTO e rejeita qualquer TRANENT
+      *              com referencia repetida, protegendo contra
+      *              reprocessamento (replay) do mesmo arquivo de
+      *              entrada alem do que o checkpoint ja cobre.
+      * 09/08/2026 - EM - Os paragrafos de carga/verificacao de
+      *              referencia duplicada passam a vir do copybook
+      *              REFDUP (compartilhado com o modo BATCH de
+      *              PROGSALDOBANCARIO) em vez de uma copia propria.
+      * 09/08/2026 - EM - POSTAR-TRANSACAO passa a distinguir conta
+      *              inexistente (status "23") de conta temporariamente
+      *              bloqueada por outra transacao (status "9D", depois
+      *              de esgotadas as tentativas de LE-CONTA-COM-LOCK):
+      *              antes as duas caiam no mesmo ELSE e eram rejeitadas
+      *              como "CONTA INEXISTENTE", e o checkpoint avancava
+      *              sobre a transacao mesmo sem posta-la. Agora uma
+      *              conta bloqueada nao grava checkpoint, para ser
+      *              reprocessada em execucao posterior.
+      * 09/08/2026 - EM - COBRA-TARIFAS fazia a varredura sequencial de
+      *              CTAMESTRE pedindo WITH LOCK na propria leitura de
+      *              posicionamento (READ NEXT); um "9D" de bloqueio em
+      *              qualquer conta fazia ARQ-OK cair exatamente como um
+      *              fim de arquivo, encerrando a cobranca de tarifa
+      *              para todas as contas seguintes sem aviso. A leitura
+      *              sequencial agora nao pede lock (so posiciona);
+      *              VERIFICA-TARIFA usa LE-CONTA-COM-LOCK para travar a
+      *              conta so no momento de avaliar/gravar a tarifa, e
+      *              uma conta ocupada e apenas contada (WS-QTD-TARIFA-
+      *              PENDENTE) e pulada, sem interromper a varredura.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEOD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMENTO-ARQ ASSIGN TO "MOVIMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOV.
+
+           SELECT TRANENT-ARQ ASSIGN TO "TRANENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRAN.
+
+           SELECT REINICIO-ARQ ASSIGN TO "REINICIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
+
+           SELECT SUSPENSO-ARQ ASSIGN TO "SUSPENSO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SUSP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+
+       FD  MOVIMENTO-ARQ.
+       COPY MOVREG.
+
+       FD  TRANENT-ARQ.
+       COPY TRANREG.
+
+       FD  REINICIO-ARQ.
+       COPY CKPTREG.
+
+       FD  SUSPENSO-ARQ.
+       COPY SUSPREG.
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-NAO-ENCONTRADO-CTA    VALUE "10" "23".
+             88 ARQ-REGISTRO-BLOQUEADO    VALUE "9D".
+
+          01 WS-TENTATIVAS-LOCK      PIC 9(02).
+          01 WS-MAX-TENTATIVAS-LOCK  PIC 9(02) VALUE 05.
+
+          01 WS-STATUS-MOV           PIC XX.
+             88 ARQ-MOV-OK                VALUE "00".
+             88 ARQ-MOV-FIM-CARGA         VALUE "10".
+
+          01 WS-TAB-REFERENCIAS.
+             05 WS-TAB-REF OCCURS 999 TIMES
+                   INDEXED BY WS-REF-IDX
+                   PIC 9(10).
+          01 WS-TAB-REF-QTD          PIC 9(04) VALUE 0.
+          01 WS-REF-ACHOU            PIC X(01).
+             88 REF-ACHOU                 VALUE "S".
+
+          01 WS-STATUS-TRAN          PIC XX.
+             88 ARQ-TRAN-OK               VALUE "00".
+             88 ARQ-TRAN-FIM              VALUE "10".
+
+          01 WS-STATUS-CKPT          PIC XX.
+             88 ARQ-CKPT-OK               VALUE "00".
+
+          01 WS-STATUS-SUSP          PIC XX.
+             88 ARQ-SUSP-OK               VALUE "00".
+
+          01 WS-ULTIMA-REF-PROCESSADA PIC 9(10) VALUE 0.
+
+          01 WS-DIA-SEMANA           PIC 9(01) VALUE 0.
+             88 DIA-UTIL                  VALUES 1 THRU 5.
+             88 DIA-FIM-DE-SEMANA         VALUES 6 7.
+
+          01 WS-Z-ANO                PIC 9(04).
+          01 WS-Z-MES                PIC 9(02).
+          01 WS-Z-DIA                PIC 9(02).
+          01 WS-Z-SEC                PIC 9(02).
+          01 WS-Z-ANOSEC             PIC 9(02).
+          01 WS-Z-TERM2              PIC 9(04).
+          01 WS-Z-TERM4              PIC 9(04).
+          01 WS-Z-TERM5              PIC 9(04).
+          01 WS-Z-H                  PIC S9(05).
+          01 WS-Z-QUOT               PIC S9(05).
+          01 WS-Z-REM                PIC S9(05).
+          01 WS-Z-TEMP               PIC S9(05).
+
+          01 WS-QTD-SUSPENSAS        PIC 9(06) VALUE 0.
+
+          01 WS-SALDO-DISPONIVEL     PIC S9(07)V99.
+          01 WS-RECON-OK             PIC X(01) VALUE "S".
+             88 RECON-CONSISTENTE         VALUE "S".
+
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE 0.
+          01 WS-QTD-POSTADAS         PIC 9(06) VALUE 0.
+          01 WS-QTD-REJEITADAS       PIC 9(06) VALUE 0.
+          01 WS-QTD-TARIFADAS        PIC 9(06) VALUE 0.
+          01 WS-QTD-BLOQUEADAS       PIC 9(06) VALUE 0.
+          01 WS-QTD-TARIFA-PENDENTE  PIC 9(06) VALUE 0.
+
+          01 WS-TAXA-MANUTENCAO      PIC 9(04)V99 VALUE 12.00.
+          01 WS-DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+
+          01 WS-TOTAL-DEPOSITOS      PIC S9(09)V99 VALUE 0.
+          01 WS-TOTAL-SAQUES         PIC S9(09)V99 VALUE 0.
+          01 WS-TOTAL-NET            PIC S9(09)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           READ TRANENT-ARQ
+               AT END SET ARQ-TRAN-FIM TO TRUE
+           END-READ
+           PERFORM POSTAR-TRANSACAO THRU POSTAR-TRANSACAO-EXIT
+               UNTIL ARQ-TRAN-FIM
+           PERFORM COBRA-TARIFAS
+           PERFORM RECONCILIAR
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O CTAMESTRE-ARQ
+           PERFORM CARREGA-REFERENCIAS-POSTADAS
+           OPEN EXTEND MOVIMENTO-ARQ
+           IF NOT ARQ-MOV-OK
+               OPEN OUTPUT MOVIMENTO-ARQ
+           END-IF
+           OPEN INPUT TRANENT-ARQ
+           OPEN EXTEND SUSPENSO-ARQ
+           IF NOT ARQ-SUSP-OK
+               OPEN OUTPUT SUSPENSO-ARQ
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           PERFORM LE-CHECKPOINT
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       LE-CHECKPOINT.
+           OPEN INPUT REINICIO-ARQ
+           IF ARQ-CKPT-OK
+               READ REINICIO-ARQ
+               IF ARQ-CKPT-OK
+                   MOVE CKPT-REFERENCIA TO WS-ULTIMA-REF-PROCESSADA
+               END-IF
+               CLOSE REINICIO-ARQ
+           END-IF.
+
+       COPY REFDUP.
+
+       POSTAR-TRANSACAO.
+           IF TRAN-REFERENCIA NOT > WS-ULTIMA-REF-PROCESSADA
+               GO TO POSTAR-TRANSACAO-EXIT
+           END-IF
+
+           PERFORM VERIFICA-REF-DUPLICADA
+           IF REF-ACHOU
+               DISPLAY "REJEITADA (REFERENCIA DUPLICADA): "
+                   TRAN-REFERENCIA
+               ADD 1 TO WS-QTD-REJEITADAS
+               PERFORM GRAVA-CHECKPOINT
+               GO TO POSTAR-TRANSACAO-EXIT
+           END-IF
+
+           PERFORM CALCULA-DIA-SEMANA
+           IF DIA-FIM-DE-SEMANA
+               PERFORM SUSPENDE-TRANSACAO
+               GO TO POSTAR-TRANSACAO-EXIT
+           END-IF
+
+           MOVE TRAN-CONTA TO CTA-NUMERO
+           PERFORM LE-CONTA-COM-LOCK
+           IF ARQ-REGISTRO-BLOQUEADO
+               DISPLAY "REJEITADA (CONTA OCUPADA, RETENTAR): "
+                   TRAN-REFERENCIA
+               ADD 1 TO WS-QTD-BLOQUEADAS
+               GO TO POSTAR-TRANSACAO-EXIT
+           END-IF
+
+           IF ARQ-OK
+               COMPUTE WS-SALDO-DISPONIVEL =
+                   CTA-SALDO + CTA-LIMITE-CREDITO
+               IF TRAN-DEPOSITO
+                   ADD TRAN-VALOR TO CTA-SALDO
+                   REWRITE CTA-REGISTRO
+                   PERFORM REGISTRA-MOVIMENTO
+                   ADD 1 TO WS-QTD-POSTADAS
+                   ADD TRAN-VALOR TO WS-TOTAL-DEPOSITOS
+               ELSE
+                   IF TRAN-VALOR > WS-SALDO-DISPONIVEL
+                       DISPLAY "REJEITADA (SALDO): " TRAN-REFERENCIA
+                       ADD 1 TO WS-QTD-REJEITADAS
+                   ELSE
+                       SUBTRACT TRAN-VALOR FROM CTA-SALDO
+                       REWRITE CTA-REGISTRO
+                       PERFORM REGISTRA-MOVIMENTO
+                       ADD 1 TO WS-QTD-POSTADAS
+                       ADD TRAN-VALOR TO WS-TOTAL-SAQUES
+                   END-IF
+               END-IF
+               UNLOCK CTAMESTRE-ARQ
+           ELSE
+               DISPLAY "REJEITADA (CONTA INEXISTENTE): "
+                   TRAN-REFERENCIA
+               ADD 1 TO WS-QTD-REJEITADAS
+           END-IF
+
+           PERFORM GRAVA-CHECKPOINT.
+
+       POSTAR-TRANSACAO-EXIT.
+           READ TRANENT-ARQ
+               AT END SET ARQ-TRAN-FIM TO TRUE
+           END-READ.
+
+       LE-CONTA-COM-LOCK.
+           MOVE "99" TO WS-STATUS-CTA
+           PERFORM VARYING WS-TENTATIVAS-LOCK FROM 1 BY 1
+                   UNTIL ARQ-OK
+                      OR WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+               READ CTAMESTRE-ARQ WITH LOCK
+                   INVALID KEY CONTINUE
+               END-READ
+           END-PERFORM
+           IF ARQ-REGISTRO-BLOQUEADO
+               DISPLAY "CONTA BLOQUEADA POR OUTRA TRANSACAO: "
+                   CTA-NUMERO
+           END-IF.
+
+       CALCULA-DIA-SEMANA.
+           MOVE TRAN-DATA(1:4) TO WS-Z-ANO
+           MOVE TRAN-DATA(5:2) TO WS-Z-MES
+           MOVE TRAN-DATA(7:2) TO WS-Z-DIA
+
+           IF WS-Z-MES < 3
+               ADD 12 TO WS-Z-MES
+               SUBTRACT 1 FROM WS-Z-ANO
+           END-IF
+
+           DIVIDE WS-Z-ANO BY 100 GIVING WS-Z-SEC
+           COMPUTE WS-Z-ANOSEC = WS-Z-ANO - (WS-Z-SEC * 100)
+           COMPUTE WS-Z-TERM2 = (13 * (WS-Z-MES + 1)) / 5
+           COMPUTE WS-Z-TERM4 = WS-Z-ANOSEC / 4
+           COMPUTE WS-Z-TERM5 = WS-Z-SEC / 4
+
+           COMPUTE WS-Z-H = WS-Z-DIA + WS-Z-TERM2 + WS-Z-ANOSEC
+               + WS-Z-TERM4 + WS-Z-TERM5 - (2 * WS-Z-SEC) + 700
+
+           DIVIDE WS-Z-H BY 7 GIVING WS-Z-QUOT REMAINDER WS-Z-REM
+           COMPUTE WS-Z-TEMP = WS-Z-REM + 5
+           DIVIDE WS-Z-TEMP BY 7 GIVING WS-Z-QUOT REMAINDER WS-Z-REM
+           ADD 1 TO WS-Z-REM GIVING WS-DIA-SEMANA.
+
+       SUSPENDE-TRANSACAO.
+           MOVE TRAN-REFERENCIA TO SUSP-REFERENCIA
+           MOVE TRAN-CONTA      TO SUSP-CONTA
+           MOVE TRAN-TIPO       TO SUSP-TIPO
+           MOVE TRAN-VALOR      TO SUSP-VALOR
+           MOVE TRAN-DATA       TO SUSP-DATA
+           WRITE SUSP-REGISTRO
+           ADD 1 TO WS-QTD-SUSPENSAS
+           PERFORM GRAVA-CHECKPOINT.
+
+       REGISTRA-MOVIMENTO.
+           MOVE TRAN-REFERENCIA TO MOV-REFERENCIA
+           MOVE TRAN-CONTA  TO MOV-CONTA
+           MOVE TRAN-TIPO   TO MOV-TIPO
+           MOVE TRAN-VALOR  TO MOV-VALOR
+           MOVE TRAN-DATA   TO MOV-DATA
+           WRITE MOV-REGISTRO
+           ADD 1 TO WS-TAB-REF-QTD
+           SET WS-REF-IDX TO WS-TAB-REF-QTD
+           MOVE TRAN-REFERENCIA TO WS-TAB-REF (WS-REF-IDX).
+
+       GRAVA-CHECKPOINT.
+           MOVE TRAN-REFERENCIA TO CKPT-REFERENCIA
+           OPEN OUTPUT REINICIO-ARQ
+           WRITE CKPT-REGISTRO
+           CLOSE REINICIO-ARQ.
+
+       COBRA-TARIFAS.
+           CLOSE CTAMESTRE-ARQ
+           OPEN I-O CTAMESTRE-ARQ
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-NAO-ENCONTRADO-CTA TO TRUE
+           END-READ
+           PERFORM VERIFICA-TARIFA UNTIL NOT ARQ-OK.
+
+       VERIFICA-TARIFA.
+           PERFORM LE-CONTA-COM-LOCK
+           IF ARQ-OK
+               IF CTA-SALDO < CTA-SALDO-MINIMO
+                   SUBTRACT WS-TAXA-MANUTENCAO FROM CTA-SALDO
+                   REWRITE CTA-REGISTRO
+                   UNLOCK CTAMESTRE-ARQ
+                   MOVE 0                TO MOV-REFERENCIA
+                   MOVE CTA-NUMERO       TO MOV-CONTA
+                   SET MOV-TARIFA        TO TRUE
+                   MOVE WS-TAXA-MANUTENCAO TO MOV-VALOR
+                   MOVE WS-DATA-SISTEMA  TO MOV-DATA
+                   WRITE MOV-REGISTRO
+                   ADD 1 TO WS-QTD-TARIFADAS
+               ELSE
+                   UNLOCK CTAMESTRE-ARQ
+               END-IF
+           ELSE
+               ADD 1 TO WS-QTD-TARIFA-PENDENTE
+           END-IF
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-NAO-ENCONTRADO-CTA TO TRUE
+           END-READ.
+
+       RECONCILIAR.
+           MOVE "S" TO WS-RECON-OK
+           MOVE 0   TO WS-QTD-CONTAS
+
+           CLOSE CTAMESTRE-ARQ
+           OPEN INPUT CTAMESTRE-ARQ
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-NAO-ENCONTRADO-CTA TO TRUE
+           END-READ
+           PERFORM VERIFICA-CONTA UNTIL NOT ARQ-OK
+           CLOSE CTAMESTRE-ARQ
+
+           IF RECON-CONSISTENTE
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "RECONCILIACAO: DIVERGENCIA ENCONTRADA!"
+           END-IF.
+
+       VERIFICA-CONTA.
+           ADD 1 TO WS-QTD-CONTAS
+           IF CTA-SALDO < 0
+               IF (CTA-SALDO * -1) > CTA-LIMITE-CREDITO
+                   MOVE "N" TO WS-RECON-OK
+                   DISPLAY "CONTA FORA DO LIMITE: " CTA-NUMERO
+               END-IF
+           END-IF
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-NAO-ENCONTRADO-CTA TO TRUE
+           END-READ.
+
+       FINALIZAR.
+           COMPUTE WS-TOTAL-NET = WS-TOTAL-DEPOSITOS - WS-TOTAL-SAQUES
+
+           CLOSE MOVIMENTO-ARQ
+           CLOSE TRANENT-ARQ
+           CLOSE SUSPENSO-ARQ
+           DISPLAY "===== RESUMO DO FECHAMENTO DO DIA ====="
+           DISPLAY "CONTAS VERIFICADAS.: " WS-QTD-CONTAS
+           DISPLAY "TRANSACOES POSTADAS: " WS-QTD-POSTADAS
+           DISPLAY "TRANSACOES REJEITADAS: " WS-QTD-REJEITADAS
+           DISPLAY "TRANSACOES SUSPENSAS: " WS-QTD-SUSPENSAS
+           DISPLAY "TRANSACOES BLOQUEADAS: " WS-QTD-BLOQUEADAS
+           DISPLAY "CONTAS TARIFADAS...: " WS-QTD-TARIFADAS
+           DISPLAY "CONTAS OCUPADAS (TARIFA NAO AVALIADA): "
+               WS-QTD-TARIFA-PENDENTE
+           DISPLAY "TOTAL DEPOSITOS....: " WS-TOTAL-DEPOSITOS
+           DISPLAY "TOTAL SAQUES.......: " WS-TOTAL-SAQUES
+           DISPLAY "MOVIMENTO LIQUIDO..: " WS-TOTAL-NET
+           DISPLAY "RETURN-CODE........: " RETURN-CODE.
+
+       END PROGRAM PROGEOD.
