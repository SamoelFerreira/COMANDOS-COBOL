@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PGTOREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro do arquivo de pagamentos pendentes
+      *          (PENDPAG) usado para confirmar a situacao de um
+      *          pagamento pela referencia.
+      ******************************************************************
+       01 PGTO-REGISTRO.
+          05 PGTO-REFERENCIA      PIC 9(10).
+          05 PGTO-STATUS          PIC X(01).
+             88 PGTO-PAGO              VALUE "S".
+             88 PGTO-NAOPAGO           VALUE "N".
