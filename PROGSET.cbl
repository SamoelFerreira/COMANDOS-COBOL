@@ -3,16 +3,36 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - WS-CONFIRM deixa de ser setado a mao e passa
+      *              a refletir a situacao real do pagamento, lida do
+      *              arquivo de pagamentos pendentes (PENDPAG) pela
+      *              referencia informada.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGSET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDPAG-ARQ ASSIGN TO "PENDPAG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PGTO-REFERENCIA
+               FILE STATUS IS WS-STATUS-PGTO.
        DATA DIVISION.
        FILE SECTION.
+       FD  PENDPAG-ARQ.
+       COPY PGTOREG.
        WORKING-STORAGE SECTION.
        77 WS-NUM-1             PIC 99 VALUE 0.
        77 WS-NUM-2             PIC 99 VALUE 0.
        01 WS-PAGTO             PIC X VALUE 'N'.
           88 WS-CONFIRM        VALUE 'S' FALSE 'N'.
+
+       01 WS-REFERENCIA        PIC 9(10) VALUE 0.
+       01 WS-STATUS-PGTO       PIC XX.
+          88 ARQ-OK                 VALUE "00".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -28,11 +48,20 @@
       *     DISPLAY 'VALOR FINAL WS-NUM-1.....: ' WS-NUM-1
       *     DISPLAY 'VALOR FINAL WS-NUM-2.....: ' WS-NUM-2
 
-            DISPLAY 'SITUACAO DO PAGAMENTO ATUAL: ' WS-PAGTO
-            SET WS-CONFIRM         TO TRUE
-            DISPLAY 'NOVA SITUACAO DO PAGAMENTO: ' WS-PAGTO
-            SET WS-CONFIRM         TO FALSE
-            DISPLAY 'ATUALIZACAO DO PAGAMENTO: ' WS-PAGTO
+            DISPLAY 'DIGITE A REFERENCIA DO PAGAMENTO: '
+            ACCEPT WS-REFERENCIA
+
+            OPEN INPUT PENDPAG-ARQ
+            MOVE WS-REFERENCIA TO PGTO-REFERENCIA
+            READ PENDPAG-ARQ
+            IF ARQ-OK AND PGTO-PAGO
+                SET WS-CONFIRM TO TRUE
+            ELSE
+                SET WS-CONFIRM TO FALSE
+            END-IF
+            CLOSE PENDPAG-ARQ
+
+            DISPLAY 'SITUACAO DO PAGAMENTO: ' WS-PAGTO
 
            STOP RUN.
        END PROGRAM PROGSET.
