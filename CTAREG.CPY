@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: CTAREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro do arquivo mestre de contas
+      *          (CTAMESTRE) usado pelos programas de saldo bancario.
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Inclui CTA-PIN e CTA-TENTATIVAS para a
+      *              autenticacao de cliente por conta + senha (PIN).
+      * 09/08/2026 - EM - Inclui CTA-MOEDA para suportar contas em
+      *              moedas diferentes de BRL.
+      ******************************************************************
+       01 CTA-REGISTRO.
+          05 CTA-NUMERO           PIC 9(06).
+          05 CTA-NOME             PIC X(30).
+          05 CTA-SALDO            PIC S9(06)V99.
+          05 CTA-SALDO-ANTERIOR   PIC S9(06)V99.
+          05 CTA-LIMITE-CREDITO   PIC 9(06)V99.
+          05 CTA-SALDO-MINIMO     PIC 9(06)V99.
+          05 CTA-STATUS           PIC X(01).
+             88 CTA-ATIVA               VALUE "A".
+             88 CTA-BLOQUEADA           VALUE "B".
+          05 CTA-PIN              PIC 9(04).
+          05 CTA-TENTATIVAS       PIC 9(02).
+          05 CTA-MOEDA            PIC X(03).
