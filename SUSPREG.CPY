@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: SUSPREG
+      * Author: EQUIPE MANUTENCAO
+      * Purpose: Layout do registro do arquivo de transacoes suspensas
+      *          (SUSPENSO) - transacoes datadas em fim de semana que
+      *          aguardam postacao no proximo dia util.
+      ******************************************************************
+       01 SUSP-REGISTRO.
+          05 SUSP-REFERENCIA      PIC 9(10).
+          05 SUSP-CONTA           PIC 9(06).
+          05 SUSP-TIPO            PIC X(01).
+             88 SUSP-DEPOSITO          VALUE "D".
+             88 SUSP-SAQUE             VALUE "S".
+          05 SUSP-VALOR            PIC 9(06)V99.
+          05 SUSP-DATA             PIC 9(08).
