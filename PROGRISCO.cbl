@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author: EQUIPE MANUTENCAO
+      * Date: 09/08/2026
+      * Purpose: RELATORIO DE CONTAS EM RISCO - PERCORRE O ARQUIVO
+      *          MESTRE (CTAMESTRE) E LISTA, DA PIOR PARA A MELHOR, AS
+      *          CONTAS QUE ESTAO NEGATIVAS OU COM MARGEM DE CREDITO
+      *          (LIMITE-CREDITO + SALDO) DENTRO DE UM LIMIAR
+      *          CONFIGURAVEL, PARA ACOMPANHAMENTO DA COBRANCA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRISCO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTAMESTRE-ARQ ASSIGN TO "CTAMESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-STATUS-CTA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTAMESTRE-ARQ.
+       COPY CTAREG.
+       WORKING-STORAGE SECTION.
+          01 WS-STATUS-CTA           PIC XX.
+             88 ARQ-OK                    VALUE "00".
+             88 ARQ-FIM-CTA               VALUE "10".
+
+          01 WS-LIMIAR-RISCO         PIC 9(06)V99 VALUE 100.00.
+          01 WS-MARGEM               PIC S9(07)V99.
+
+          01 WS-TAB-RISCO.
+             05 WS-TAB-ENTRADA OCCURS 999 TIMES
+                   INDEXED BY WS-IDX.
+                10 WS-TAB-CONTA        PIC 9(06).
+                10 WS-TAB-NOME         PIC X(30).
+                10 WS-TAB-SALDO        PIC S9(07)V99.
+                10 WS-TAB-MARGEM       PIC S9(07)V99.
+          01 WS-TAB-QTD              PIC 9(04) VALUE 0.
+
+          01 WS-IDX-MENOR            USAGE INDEX.
+          01 WS-IDX-VARRE            USAGE INDEX.
+          01 WS-TAB-TEMP-CONTA       PIC 9(06).
+          01 WS-TAB-TEMP-NOME        PIC X(30).
+          01 WS-TAB-TEMP-SALDO       PIC S9(07)V99.
+          01 WS-TAB-TEMP-MARGEM      PIC S9(07)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "Limiar de risco (margem minima, ex: 0000100.00): "
+           ACCEPT WS-LIMIAR-RISCO
+
+           PERFORM LEVANTA-CONTAS-EM-RISCO
+           PERFORM ORDENA-TABELA
+           PERFORM IMPRIME-RELATORIO
+           STOP RUN.
+
+       LEVANTA-CONTAS-EM-RISCO.
+           OPEN INPUT CTAMESTRE-ARQ
+           MOVE ZEROS TO CTA-NUMERO
+           START CTAMESTRE-ARQ KEY NOT < CTA-NUMERO
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ
+           PERFORM AVALIA-CONTA UNTIL NOT ARQ-OK
+           CLOSE CTAMESTRE-ARQ.
+
+       AVALIA-CONTA.
+           COMPUTE WS-MARGEM = CTA-LIMITE-CREDITO + CTA-SALDO
+
+           IF CTA-SALDO < 0 OR WS-MARGEM NOT > WS-LIMIAR-RISCO
+               ADD 1 TO WS-TAB-QTD
+               SET WS-IDX TO WS-TAB-QTD
+               MOVE CTA-NUMERO  TO WS-TAB-CONTA (WS-IDX)
+               MOVE CTA-NOME    TO WS-TAB-NOME (WS-IDX)
+               MOVE CTA-SALDO   TO WS-TAB-SALDO (WS-IDX)
+               MOVE WS-MARGEM   TO WS-TAB-MARGEM (WS-IDX)
+           END-IF
+
+           READ CTAMESTRE-ARQ NEXT RECORD
+               AT END SET ARQ-FIM-CTA TO TRUE
+           END-READ.
+
+      * SELECAO SIMPLES - A TABELA E PEQUENA (CONTAS EM RISCO), NAO
+      * JUSTIFICA UM ARQUIVO DE TRABALHO PARA O VERBO SORT.
+       ORDENA-TABELA.
+           IF WS-TAB-QTD > 1
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-TAB-QTD - 1
+                   SET WS-IDX-MENOR TO WS-IDX
+                   PERFORM VARYING WS-IDX-VARRE FROM WS-IDX BY 1
+                           UNTIL WS-IDX-VARRE > WS-TAB-QTD
+                       IF WS-TAB-MARGEM (WS-IDX-VARRE)
+                               < WS-TAB-MARGEM (WS-IDX-MENOR)
+                           SET WS-IDX-MENOR TO WS-IDX-VARRE
+                       END-IF
+                   END-PERFORM
+                   IF WS-IDX-MENOR NOT = WS-IDX
+                       PERFORM TROCA-LINHAS
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       TROCA-LINHAS.
+           MOVE WS-TAB-CONTA (WS-IDX)        TO WS-TAB-TEMP-CONTA
+           MOVE WS-TAB-NOME (WS-IDX)         TO WS-TAB-TEMP-NOME
+           MOVE WS-TAB-SALDO (WS-IDX)        TO WS-TAB-TEMP-SALDO
+           MOVE WS-TAB-MARGEM (WS-IDX)       TO WS-TAB-TEMP-MARGEM
+
+           MOVE WS-TAB-CONTA (WS-IDX-MENOR)  TO WS-TAB-CONTA (WS-IDX)
+           MOVE WS-TAB-NOME (WS-IDX-MENOR)   TO WS-TAB-NOME (WS-IDX)
+           MOVE WS-TAB-SALDO (WS-IDX-MENOR)  TO WS-TAB-SALDO (WS-IDX)
+           MOVE WS-TAB-MARGEM (WS-IDX-MENOR) TO WS-TAB-MARGEM (WS-IDX)
+
+           MOVE WS-TAB-TEMP-CONTA   TO WS-TAB-CONTA (WS-IDX-MENOR)
+           MOVE WS-TAB-TEMP-NOME    TO WS-TAB-NOME (WS-IDX-MENOR)
+           MOVE WS-TAB-TEMP-SALDO   TO WS-TAB-SALDO (WS-IDX-MENOR)
+           MOVE WS-TAB-TEMP-MARGEM  TO WS-TAB-MARGEM (WS-IDX-MENOR).
+
+       IMPRIME-RELATORIO.
+           DISPLAY "===== CONTAS EM RISCO (PIOR PARA MELHOR) ====="
+           DISPLAY "LIMIAR DE MARGEM: " WS-LIMIAR-RISCO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TAB-QTD
+               DISPLAY "CONTA " WS-TAB-CONTA (WS-IDX)
+                   " " WS-TAB-NOME (WS-IDX)
+                   " SALDO=" WS-TAB-SALDO (WS-IDX)
+                   " MARGEM=" WS-TAB-MARGEM (WS-IDX)
+           END-PERFORM
+           DISPLAY "TOTAL DE CONTAS EM RISCO: " WS-TAB-QTD.
+
+       END PROGRAM PROGRISCO.
