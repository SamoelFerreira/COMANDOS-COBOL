@@ -3,6 +3,11 @@
       * Date: 30/03/2026
       * Purpose: EXEMPLOS
       * Tectonics: cobc
+      *
+      * Historico de alteracoes:
+      * 09/08/2026 - EM - Habilita o ACCEPT FROM DATE YYYYMMDD, usado
+      *              como referencia pelos programas de saldo bancario
+      *              para datar as transacoes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGACCEPT.
@@ -11,14 +16,15 @@
        WORKING-STORAGE SECTION.
        77 WS-NOME1                PIC X(20) VALUE SPACES.
        77 WS-MOSTRA               PIC X(20) VALUE SPACES.
+       77 WS-DATA-ATUAL           PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *    DISPLAY 'DIGITE SEU NOME: '
       *    ACCEPT WS-NOME1
       *    DISPLAY 'SEU NOME E: ' WS-NOME1
 
-      *    ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
-      *    DISPLAY WS-MOSTRA
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           DISPLAY WS-DATA-ATUAL
 
       *     ACCEPT WS-MOSTRA FROM DAY-OF-WEEK
       *     DISPLAY WS-MOSTRA
